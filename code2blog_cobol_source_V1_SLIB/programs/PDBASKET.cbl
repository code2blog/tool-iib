@@ -0,0 +1,954 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     PDBASKET                                       *
+      *   PURPOSE:     Daily PurchaseData import program.  Reads       *
+      *                PDEDIT's validated extract and assembles the    *
+      *                basket for an invoice across one or more        *
+      *                continuation records (InvoiceNumber the same,   *
+      *                SegmentNumber incrementing, MoreSegments "Y"    *
+      *                on every segment but the last), so baskets      *
+      *                larger than the 50-item OCCURS DEPENDING ON     *
+      *                cap on a single PurchaseData record are no      *
+      *                longer truncated or rejected.  The assembled    *
+      *                basket - up to PD-MAX-ASSEMBLED-ITEMS items -   *
+      *                is written to an extract file for downstream    *
+      *                reporting and history-loading programs.         *
+      *                                                                *
+      *                The job also:                                  *
+      *                  - loads an indexed purchase-history file      *
+      *                    keyed on CustomerId/InvoiceNumber, with an  *
+      *                    alternate path on CustomerSurname plus      *
+      *                    CustomerInitial for name-based lookups;     *
+      *                  - matches CustomerId against a customer       *
+      *                    master file, adding new customers and       *
+      *                    flagging a name mismatch on an existing     *
+      *                    CustomerId instead of trusting name alone;  *
+      *                  - takes a checkpoint at intervals and accepts *
+      *                    a restart parameter so a re-run after an    *
+      *                    abend does not reprocess committed          *
+      *                    invoices;                                  *
+      *                  - writes a before/after audit record whenever *
+      *                    an invoice already on the history file      *
+      *                    comes through again with different item     *
+      *                    detail, so corrections do not simply        *
+      *                    overwrite what was there before.            *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PDBASKET.
+       AUTHOR.        R HOLLOWAY.
+       INSTALLATION.  CODE2BLOG DATA PROCESSING.
+       DATE-WRITTEN.  09-AUG-2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   09-AUG-2026  RH  Initial version - assembles continuation    *
+      *                    segments so baskets over 50 items are no    *
+      *                    longer truncated.                           *
+      *   09-AUG-2026  RH  Added indexed purchase-history loading      *
+      *                    keyed on customer.                         *
+      *   09-AUG-2026  RH  Added checkpoint/restart support.           *
+      *   09-AUG-2026  RH  Added CustomerId matching against the       *
+      *                    customer master file.                      *
+      *   09-AUG-2026  RH  Added before/after audit trail for          *
+      *                    corrected invoices.                        *
+      *   09-AUG-2026  RH  Re-pointed at PDEDIT's validated extract    *
+      *                    instead of the raw daily import file.       *
+      *                    PURCH-AUDIT is now always opened EXTEND so  *
+      *                    the correction history is never truncated,  *
+      *                    and the restart skip test now looks the     *
+      *                    invoice up on PURCH-HIST by content instead *
+      *                    of trusting the last checkpoint as an exact *
+      *                    cutoff, so a replay window between the last *
+      *                    checkpoint and an abend no longer causes    *
+      *                    duplicate postings.  SegmentNumber is now   *
+      *                    checked for gaps/duplicates in the          *
+      *                    continuation chain.                        *
+      *   09-AUG-2026  RH  ASSEMBLED-OUT is now indexed on             *
+      *                    InvoiceNumber so a same-run correction      *
+      *                    REWRITEs its earlier entry instead of       *
+      *                    appending a duplicate.  CM-INVOICE-COUNT is *
+      *                    incremented only for an invoice not already *
+      *                    on PURCH-HIST.  A continuation chain that   *
+      *                    claims more segments are coming but ends    *
+      *                    early is now counted as a sequence error.   *
+      *                    All file opens now check FILE STATUS.       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PDEDIT's validated output, not the raw daily extract - a
+      *    record that fails PDEDIT's front-end edit must never reach
+      *    basket assembly, history/master loading, or the audit
+      *    trail.
+           SELECT PURCH-IN
+               ASSIGN TO PURCHGD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURCH-IN-STATUS.
+
+      *    Indexed, not sequential, so a same-run correction to an
+      *    invoice already written here REWRITEs the existing record
+      *    instead of appending a second one for the same
+      *    InvoiceNumber - see 3000-WRITE-ASSEMBLED-INVOICE.  Reading
+      *    it back in ascending key order also guarantees downstream
+      *    programs (PDRECON, PDPAYMAT) see invoices in ascending
+      *    InvoiceNumber sequence without depending on PURCHIN's
+      *    physical order.
+           SELECT ASSEMBLED-OUT
+               ASSIGN TO PDBASKOT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AO-INVOICE-NUMBER
+               FILE STATUS IS ASSEMBLED-OUT-STATUS.
+
+           SELECT BASKET-RPT
+               ASSIGN TO PDBASKRP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BASKET-RPT-STATUS.
+
+           SELECT PURCH-HIST
+               ASSIGN TO PURCHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PH-PRIMARY-KEY
+               ALTERNATE RECORD KEY IS PH-NAME-KEY WITH DUPLICATES
+               FILE STATUS IS PURCH-HIST-STATUS.
+
+           SELECT CUST-MASTER
+               ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS CUST-MASTER-STATUS.
+
+           SELECT CHECKPOINT-OUT
+               ASSIGN TO PDCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-OUT-STATUS.
+
+           SELECT PURCH-AUDIT
+               ASSIGN TO PDAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURCH-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PURCH-IN
+           RECORDING MODE IS F.
+           COPY PurchaseData.
+
+       FD  ASSEMBLED-OUT.
+       01  ASSEMBLED-OUT-REC.
+           05  AO-INVOICE-NUMBER       PIC 9(8).
+           05  AO-BASKET-IMAGE         PIC X(34992).
+
+       FD  BASKET-RPT
+           RECORDING MODE IS F.
+       01  BASKET-RPT-LINE             PIC X(132).
+
+      * PURCH-HIST carries one row per invoice ever assembled, so a
+      * corrected re-run of the same invoice can be compared against
+      * what was recorded the first time (see 4000-AUDIT-CORRECTIONS).
+      * The primary key is CustomerId/InvoiceNumber; the alternate key
+      * on surname plus initial is kept so customer-service and
+      * loyalty lookups that still only have a name can find a
+      * customer's history without needing the CustomerId.
+       FD  PURCH-HIST.
+       01  PURCH-HIST-REC.
+           05  PH-PRIMARY-KEY.
+               10  PH-CUSTOMER-ID       PIC X(12).
+               10  PH-INVOICE-NUMBER    PIC 9(8).
+           05  PH-NAME-KEY.
+               10  PH-CUSTOMER-SURNAME  PIC X(20).
+               10  PH-CUSTOMER-INITIAL-1 PIC X.
+               10  PH-CUSTOMER-INITIAL-2 PIC X.
+           05  PH-ITEM-COUNT            PIC 9(4)  COMP.
+           05  PH-BASKET-IMAGE          PIC X(35000).
+
+      * CUST-MASTER is the customer master used to tie each invoice to
+      * an actual unique customer (CustomerId) rather than an
+      * initial/surname match, which has already caused purchase
+      * history to be attributed to the wrong household.
+       FD  CUST-MASTER.
+       01  CUST-MASTER-REC.
+           05  CM-CUSTOMER-ID           PIC X(12).
+           05  CM-CUSTOMER-SURNAME      PIC X(20).
+           05  CM-CUSTOMER-INITIAL-1    PIC X.
+           05  CM-CUSTOMER-INITIAL-2    PIC X.
+           05  CM-FIRST-INVOICE-NUMBER  PIC 9(8).
+           05  CM-INVOICE-COUNT         PIC 9(7)  COMP.
+
+       FD  CHECKPOINT-OUT
+           RECORDING MODE IS F.
+       01  CHECKPOINT-LINE             PIC X(80).
+
+       FD  PURCH-AUDIT
+           RECORDING MODE IS F.
+       01  PURCH-AUDIT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  PURCH-IN-STATUS              PIC XX            VALUE "00".
+       77  ASSEMBLED-OUT-STATUS         PIC XX            VALUE "00".
+       77  BASKET-RPT-STATUS            PIC XX            VALUE "00".
+       77  PURCH-HIST-STATUS            PIC XX            VALUE "00".
+       77  CUST-MASTER-STATUS           PIC XX            VALUE "00".
+       77  CHECKPOINT-OUT-STATUS        PIC XX            VALUE "00".
+       77  PURCH-AUDIT-STATUS           PIC XX            VALUE "00".
+
+       77  PD-EOF-SWITCH                PIC X(01)         VALUE "N".
+           88  PD-END-OF-FILE                             VALUE "Y".
+
+       77  PD-MAX-ASSEMBLED-ITEMS       PIC 9(4)  COMP     VALUE 500.
+       77  PD-ITEM-SUB                  PIC 9(4)  COMP     VALUE 0.
+       77  PD-OUT-SUB                   PIC 9(4)  COMP     VALUE 0.
+       77  PD-BASKET-COUNT              PIC 9(7)  COMP     VALUE 0.
+       77  PD-SEGMENT-COUNT             PIC 9(7)  COMP     VALUE 0.
+       77  PD-OVERFLOW-COUNT            PIC 9(7)  COMP     VALUE 0.
+
+      * Checkpoint/restart.
+       77  PD-CHECKPOINT-INTERVAL       PIC 9(4)  COMP     VALUE 100.
+       77  PD-CHECKPOINT-REMAINDER      PIC 9(4)  COMP     VALUE 0.
+       77  PD-CHECKPOINT-QUOTIENT       PIC 9(7)  COMP     VALUE 0.
+       77  PD-RESTART-PARM              PIC X(08)         VALUE SPACES.
+       77  PD-RESTART-INVOICE           PIC 9(8)          VALUE 0.
+       77  PD-RESTARTING-SWITCH         PIC X(01)         VALUE "N".
+           88  PD-RESTARTING                               VALUE "Y".
+       77  PD-SKIPPED-COUNT             PIC 9(7)  COMP     VALUE 0.
+       77  PD-AUDIT-IS-NEW-SWITCH       PIC X(01)         VALUE "N".
+           88  PD-AUDIT-IS-NEW                              VALUE "Y".
+
+      * Restart dedup - see 2450-CHECK-ALREADY-COMMITTED.  The
+      * checkpoint interval only tells a restart where processing was
+      * LAST KNOWN good, not the exact last invoice actually
+      * committed, so the skip decision is made by comparing each
+      * invoice's freshly assembled basket image against what is
+      * already on PURCH-HIST rather than trusting PD-RESTART-INVOICE
+      * as an exact cutoff.
+       77  PD-ALREADY-COMMITTED-SWITCH  PIC X(01)         VALUE "N".
+           88  PD-ALREADY-COMMITTED                         VALUE "Y".
+
+      * Continuation-segment sequence check - see 2200-ABSORB-SEGMENT.
+       77  PD-EXPECTED-SEGMENT          PIC 99            VALUE 0.
+       77  PD-SEGMENT-ERROR-COUNT       PIC 9(7)  COMP     VALUE 0.
+       77  PD-LAST-SEG-MORE-SWITCH      PIC X(01)         VALUE "N".
+           88  PD-LAST-SEG-CLAIMED-MORE                    VALUE "Y".
+
+      * Customer matching (CustomerId dedup against CUST-MASTER).
+       77  PD-NEW-CUSTOMER-COUNT        PIC 9(7)  COMP     VALUE 0.
+       77  PD-NAME-MISMATCH-COUNT       PIC 9(7)  COMP     VALUE 0.
+
+      * Purchase-history load and correction audit trail.
+       77  PD-HISTORY-LOADED-COUNT      PIC 9(7)  COMP     VALUE 0.
+       77  PD-CORRECTION-COUNT          PIC 9(7)  COMP     VALUE 0.
+       77  PD-AUDIT-LINE-COUNT          PIC 9(7)  COMP     VALUE 0.
+       77  PD-PRIOR-FOUND-SWITCH        PIC X(01)         VALUE "N".
+           88  PD-PRIOR-FOUND                               VALUE "Y".
+       77  PD-AUDIT-MAX-SUB             PIC 9(4)  COMP     VALUE 0.
+
+      * PD-ASSEMBLED-ITEM holds one assembled invoice's worth of items,
+      * pulled across as many input segments as MoreSegments requires.
+       01  PD-ASSEMBLED-INVOICE.
+           05  PD-AI-INVOICE-NUMBER     PIC 9(8).
+           05  PD-AI-CUSTOMER-ID        PIC X(12).
+           05  PD-AI-CUSTOMER-INITIAL   PIC X OCCURS 2 TIMES.
+           05  PD-AI-CUSTOMER-SURNAME   PIC X(20).
+           05  PD-AI-ITEM-COUNT         PIC 9(4)  COMP.
+           05  PD-AI-ITEM OCCURS 500 TIMES.
+               10  PD-AI-ITEM-TYPE      PIC X.
+               10  PD-AI-ITEM-CODE      PIC X(10).
+               10  PD-AI-DESCRIPTION    PIC X(30).
+               10  PD-AI-PRICE          PIC 9999V99.
+               10  PD-AI-SELLBYDATE     PIC 9(8).
+               10  PD-AI-COLOUR         PIC X(8).
+               10  PD-AI-QUANTITY       PIC 9(6).
+
+      * PD-PRIOR-INVOICE holds the previously-recorded image of an
+      * invoice pulled back off PURCH-HIST when a corrected record for
+      * an already-processed invoice comes through again.
+       01  PD-PRIOR-INVOICE.
+           05  PD-PI-INVOICE-NUMBER     PIC 9(8).
+           05  PD-PI-CUSTOMER-ID        PIC X(12).
+           05  PD-PI-CUSTOMER-INITIAL   PIC X OCCURS 2 TIMES.
+           05  PD-PI-CUSTOMER-SURNAME   PIC X(20).
+           05  PD-PI-ITEM-COUNT         PIC 9(4)  COMP.
+           05  PD-PI-ITEM OCCURS 500 TIMES.
+               10  PD-PI-ITEM-TYPE      PIC X.
+               10  PD-PI-ITEM-CODE      PIC X(10).
+               10  PD-PI-DESCRIPTION    PIC X(30).
+               10  PD-PI-PRICE          PIC 9999V99.
+               10  PD-PI-SELLBYDATE     PIC 9(8).
+               10  PD-PI-COLOUR         PIC X(8).
+               10  PD-PI-QUANTITY       PIC 9(6).
+
+       01  PD-CHECKPOINT-DETAIL.
+           05  FILLER                  PIC X(11) VALUE "CHECKPOINT ".
+           05  PD-CKPT-INVOICE          PIC 9(8).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  FILLER                  PIC X(07) VALUE "COUNT  ".
+           05  PD-CKPT-COUNT            PIC ZZZ,ZZ9.
+
+       01  PD-AUDIT-DETAIL.
+           05  PD-AU-INVOICE-NUMBER     PIC 9(8).
+           05  FILLER                  PIC X(01)         VALUE SPACES.
+           05  PD-AU-ITEM-CODE          PIC X(10).
+           05  FILLER                  PIC X(01)         VALUE SPACES.
+           05  PD-AU-OLD-TYPE           PIC X.
+           05  FILLER                  PIC X(01)         VALUE SPACES.
+           05  PD-AU-NEW-TYPE           PIC X.
+           05  FILLER                  PIC X(01)         VALUE SPACES.
+           05  PD-AU-OLD-PRICE          PIC ZZZ9.99.
+           05  FILLER                  PIC X(01)         VALUE SPACES.
+           05  PD-AU-NEW-PRICE          PIC ZZZ9.99.
+           05  FILLER                  PIC X(01)         VALUE SPACES.
+           05  PD-AU-OLD-QUANTITY       PIC ZZZZZ9.
+           05  FILLER                  PIC X(01)         VALUE SPACES.
+           05  PD-AU-NEW-QUANTITY       PIC ZZZZZ9.
+
+       01  PD-AUDIT-HEADING.
+           05  FILLER                  PIC X(70) VALUE
+          "INVOICE   ITEMCODE    OT NT OLDPRICE NEWPRICE OLDQTY NEWQTY".
+
+       01  PD-REPORT-HEADING-1.
+           05  FILLER                  PIC X(55) VALUE
+             "PDBASKET - OVERFLOW BASKET ASSEMBLY REPORT".
+
+       01  PD-DETAIL-LINE.
+           05  FILLER                  PIC X(10) VALUE "INVOICE  ".
+           05  PD-DL-INVOICE-NUMBER    PIC 9(8).
+           05  FILLER                  PIC X(04)         VALUE SPACES.
+           05  PD-DL-SURNAME           PIC X(20).
+           05  FILLER                  PIC X(04)         VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE "ITEMS  ".
+           05  PD-DL-ITEMS             PIC ZZZ9.
+
+       01  PD-SUMMARY-LINE-1.
+           05  FILLER                  PIC X(30)
+                   VALUE "INVOICES ASSEMBLED . . . . :".
+           05  PD-SUM-INVOICES         PIC ZZZ,ZZ9.
+       01  PD-SUMMARY-LINE-2.
+           05  FILLER                  PIC X(30)
+                   VALUE "INPUT SEGMENTS READ . . . . :".
+           05  PD-SUM-SEGMENTS         PIC ZZZ,ZZ9.
+       01  PD-SUMMARY-LINE-3.
+           05  FILLER                  PIC X(30)
+                   VALUE "ITEMS DROPPED, TABLE FULL .  :".
+           05  PD-SUM-OVERFLOW         PIC ZZZ,ZZ9.
+       01  PD-SUMMARY-LINE-4.
+           05  FILLER                  PIC X(30)
+                   VALUE "INVOICES SKIPPED ON RESTART  :".
+           05  PD-SUM-SKIPPED          PIC ZZZ,ZZ9.
+       01  PD-SUMMARY-LINE-5.
+           05  FILLER                  PIC X(30)
+                   VALUE "NEW CUSTOMERS ADDED . . . .  :".
+           05  PD-SUM-NEW-CUST         PIC ZZZ,ZZ9.
+       01  PD-SUMMARY-LINE-6.
+           05  FILLER                  PIC X(30)
+                   VALUE "CUSTOMERID/NAME MISMATCHES . :".
+           05  PD-SUM-MISMATCH         PIC ZZZ,ZZ9.
+       01  PD-SUMMARY-LINE-7.
+           05  FILLER                  PIC X(30)
+                   VALUE "INVOICES CORRECTED . . . . . :".
+           05  PD-SUM-CORRECTED        PIC ZZZ,ZZ9.
+       01  PD-SUMMARY-LINE-8.
+           05  FILLER                  PIC X(30)
+                   VALUE "SEGMENT SEQUENCE ERRORS . . :".
+           05  PD-SUM-SEGERR           PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-ASSEMBLE-ONE-INVOICE
+               THRU 2000-ASSEMBLE-ONE-INVOICE-EXIT
+               UNTIL PD-END-OF-FILE.
+
+           PERFORM 8000-FINISH-UP
+               THRU 8000-FINISH-UP-EXIT.
+
+           PERFORM 9999-EXIT
+               THRU 9999-EXIT-EXIT.
+
+      ******************************************************************
+      *    1000-INITIALIZE                                             *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT PD-RESTART-PARM FROM COMMAND-LINE.
+           IF PD-RESTART-PARM NOT = SPACES
+               MOVE PD-RESTART-PARM TO PD-RESTART-INVOICE
+               SET PD-RESTARTING TO TRUE
+               DISPLAY "PDBASKET - RESTARTING, LAST CHECKPOINT WAS "
+                   "INVOICE " PD-RESTART-INVOICE
+           END-IF.
+
+           OPEN INPUT  PURCH-IN.
+           IF PURCH-IN-STATUS NOT = "00"
+               DISPLAY "PDBASKET - UNABLE TO OPEN PURCHIN, STATUS = "
+                   PURCH-IN-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+      *    On a restart, the prior run's assembled extract, basket
+      *    report and checkpoint log are continued rather than rebuilt
+      *    from empty - the invoices already committed before the
+      *    abend still belong in this run's output.  ASSEMBLED-OUT is
+      *    indexed, so it is continued with OPEN I-O (so a restarted
+      *    correction can REWRITE an entry already on file); the other
+      *    two are plain sequential logs, continued with OPEN EXTEND.
+      *    A normal (non-restart) run starts each of these three files
+      *    fresh, since each is a once-per-run artifact.
+           IF PD-RESTARTING
+               OPEN I-O ASSEMBLED-OUT
+           ELSE
+               OPEN OUTPUT ASSEMBLED-OUT
+           END-IF.
+           IF ASSEMBLED-OUT-STATUS NOT = "00"
+               DISPLAY "PDBASKET - UNABLE TO OPEN PDBASKOT, STATUS = "
+                   ASSEMBLED-OUT-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           IF PD-RESTARTING
+               OPEN EXTEND BASKET-RPT
+           ELSE
+               OPEN OUTPUT BASKET-RPT
+           END-IF.
+           IF BASKET-RPT-STATUS NOT = "00"
+               DISPLAY "PDBASKET - UNABLE TO OPEN PDBASKRP, STATUS = "
+                   BASKET-RPT-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           IF PD-RESTARTING
+               OPEN EXTEND CHECKPOINT-OUT
+           ELSE
+               OPEN OUTPUT CHECKPOINT-OUT
+           END-IF.
+           IF CHECKPOINT-OUT-STATUS NOT = "00"
+               DISPLAY "PDBASKET - UNABLE TO OPEN PDCKPT, STATUS = "
+                   CHECKPOINT-OUT-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+      *    PURCH-AUDIT is not a once-per-run artifact like the three
+      *    files above - it is the correction history across every
+      *    day the job has ever run, so it is always opened EXTEND,
+      *    restart or not, and is only ever started fresh the very
+      *    first time the job is run (file status "35" on the initial
+      *    EXTEND, since the file does not exist yet).
+           OPEN EXTEND PURCH-AUDIT.
+           IF PURCH-AUDIT-STATUS = "35"
+               CLOSE PURCH-AUDIT
+               OPEN OUTPUT PURCH-AUDIT
+               CLOSE PURCH-AUDIT
+               OPEN EXTEND PURCH-AUDIT
+               SET PD-AUDIT-IS-NEW TO TRUE
+           END-IF.
+           IF PURCH-AUDIT-STATUS NOT = "00"
+               DISPLAY "PDBASKET - UNABLE TO OPEN PDAUDIT, STATUS = "
+                   PURCH-AUDIT-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN I-O CUST-MASTER.
+           IF CUST-MASTER-STATUS = "35"
+               CLOSE CUST-MASTER
+               OPEN OUTPUT CUST-MASTER
+               CLOSE CUST-MASTER
+               OPEN I-O CUST-MASTER
+           END-IF.
+           IF CUST-MASTER-STATUS NOT = "00"
+               DISPLAY "PDBASKET - UNABLE TO OPEN CUSTMAST, STATUS = "
+                   CUST-MASTER-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN I-O PURCH-HIST.
+           IF PURCH-HIST-STATUS = "35"
+               CLOSE PURCH-HIST
+               OPEN OUTPUT PURCH-HIST
+               CLOSE PURCH-HIST
+               OPEN I-O PURCH-HIST
+           END-IF.
+           IF PURCH-HIST-STATUS NOT = "00"
+               DISPLAY "PDBASKET - UNABLE TO OPEN PURCHIST, STATUS = "
+                   PURCH-HIST-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           IF NOT PD-RESTARTING
+               WRITE BASKET-RPT-LINE FROM PD-REPORT-HEADING-1
+           END-IF.
+
+      *    The audit heading is only written the one time PURCH-AUDIT
+      *    is created, not at the top of every run, since the file now
+      *    accumulates across every day the job has ever run.
+           IF PD-AUDIT-IS-NEW
+               WRITE PURCH-AUDIT-LINE FROM PD-AUDIT-HEADING
+           END-IF.
+
+           PERFORM 2100-READ-PURCH-IN
+               THRU 2100-READ-PURCH-IN-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-ASSEMBLE-ONE-INVOICE                                   *
+      *    The first segment of an invoice primes PD-ASSEMBLED-INVOICE *
+      *    with the customer details and its own items; each           *
+      *    following segment for the same InvoiceNumber contributes    *
+      *    only its overflow items, until MoreSegments says no more.   *
+      ******************************************************************
+       2000-ASSEMBLE-ONE-INVOICE.
+           MOVE 0 TO PD-AI-ITEM-COUNT.
+           MOVE 1 TO PD-EXPECTED-SEGMENT.
+           MOVE InvoiceNumber      TO PD-AI-INVOICE-NUMBER.
+           MOVE CustomerId         TO PD-AI-CUSTOMER-ID.
+           MOVE CustomerInitial(1) TO PD-AI-CUSTOMER-INITIAL(1).
+           MOVE CustomerInitial(2) TO PD-AI-CUSTOMER-INITIAL(2).
+           MOVE CustomerSurname    TO PD-AI-CUSTOMER-SURNAME.
+
+           PERFORM 2200-ABSORB-SEGMENT
+               THRU 2200-ABSORB-SEGMENT-EXIT
+               UNTIL PD-END-OF-FILE
+               OR InvoiceNumber NOT = PD-AI-INVOICE-NUMBER.
+
+      *    On a restart, PD-RESTART-INVOICE (the last checkpoint taken)
+      *    only bounds how stale the restart point can be - up to
+      *    PD-CHECKPOINT-INTERVAL invoices committed after the last
+      *    checkpoint but before the abend would still be replayed if
+      *    that number alone were trusted as the cutoff.  Instead,
+      *    2450-CHECK-ALREADY-COMMITTED looks this invoice up directly
+      *    on PURCH-HIST and only treats it as already done when the
+      *    basket image recorded there is identical to the one just
+      *    assembled, so every invoice genuinely already committed is
+      *    skipped regardless of where the last checkpoint fell, and
+      *    PURCHIN is not assumed to be in strict InvoiceNumber order.
+           MOVE "N" TO PD-ALREADY-COMMITTED-SWITCH.
+           IF PD-RESTARTING
+               PERFORM 2450-CHECK-ALREADY-COMMITTED
+                   THRU 2450-CHECK-ALREADY-COMMITTED-EXIT
+           END-IF.
+
+           IF PD-ALREADY-COMMITTED
+               ADD 1 TO PD-SKIPPED-COUNT
+           ELSE
+      *        2420-CHECK-PRIOR-HISTORY must run before
+      *        2400-MATCH-CUSTOMER so CM-INVOICE-COUNT is only
+      *        incremented for an invoice genuinely new to
+      *        PURCH-HIST, not re-incremented every time a
+      *        correction to an already-posted invoice comes
+      *        through again.
+               PERFORM 2420-CHECK-PRIOR-HISTORY
+                   THRU 2420-CHECK-PRIOR-HISTORY-EXIT
+               ADD 1 TO PD-BASKET-COUNT
+               PERFORM 2400-MATCH-CUSTOMER
+                   THRU 2400-MATCH-CUSTOMER-EXIT
+               PERFORM 3000-WRITE-ASSEMBLED-INVOICE
+                   THRU 3000-WRITE-ASSEMBLED-INVOICE-EXIT
+           END-IF.
+       2000-ASSEMBLE-ONE-INVOICE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2420-CHECK-PRIOR-HISTORY                                    *
+      *    Looks this invoice up on PURCH-HIST before the customer     *
+      *    master and assembled extract are touched, so callers know   *
+      *    (via PD-PRIOR-FOUND) whether this is a correction to an     *
+      *    invoice already on file or a genuinely new one.  The prior  *
+      *    image, if any, is carried in PD-PRIOR-INVOICE for           *
+      *    3100-LOAD-HISTORY's correction audit.                       *
+      ******************************************************************
+       2420-CHECK-PRIOR-HISTORY.
+           MOVE PD-AI-CUSTOMER-ID    TO PH-CUSTOMER-ID.
+           MOVE PD-AI-INVOICE-NUMBER TO PH-INVOICE-NUMBER.
+
+           MOVE "N" TO PD-PRIOR-FOUND-SWITCH.
+           READ PURCH-HIST
+               KEY IS PH-PRIMARY-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET PD-PRIOR-FOUND TO TRUE
+                   MOVE PH-BASKET-IMAGE TO PD-PRIOR-INVOICE
+           END-READ.
+       2420-CHECK-PRIOR-HISTORY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2450-CHECK-ALREADY-COMMITTED                                *
+      *    Looks this invoice up directly on PURCH-HIST (already       *
+      *    posted there the first time it was assembled) and compares  *
+      *    the full basket image byte for byte.  Only an exact match   *
+      *    is treated as already committed with nothing further to    *
+      *    do; anything else - not on file yet, or on file with        *
+      *    different content - is processed normally, including the   *
+      *    correction audit path in 3100-LOAD-HISTORY if the content   *
+      *    genuinely differs.                                         *
+      ******************************************************************
+       2450-CHECK-ALREADY-COMMITTED.
+           MOVE SPACES TO ASSEMBLED-OUT-REC.
+           MOVE PD-ASSEMBLED-INVOICE TO ASSEMBLED-OUT-REC.
+
+           MOVE PD-AI-CUSTOMER-ID    TO PH-CUSTOMER-ID.
+           MOVE PD-AI-INVOICE-NUMBER TO PH-INVOICE-NUMBER.
+           READ PURCH-HIST
+               KEY IS PH-PRIMARY-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF PH-BASKET-IMAGE = ASSEMBLED-OUT-REC
+                       SET PD-ALREADY-COMMITTED TO TRUE
+                   END-IF
+           END-READ.
+       2450-CHECK-ALREADY-COMMITTED-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-READ-PURCH-IN                                          *
+      ******************************************************************
+       2100-READ-PURCH-IN.
+           READ PURCH-IN
+               AT END
+                   SET PD-END-OF-FILE TO TRUE
+           END-READ.
+       2100-READ-PURCH-IN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-ABSORB-SEGMENT                                         *
+      *    Checks SegmentNumber against the next segment expected for  *
+      *    this invoice (1, 2, 3, ...) and counts/logs anything out    *
+      *    of sequence - a gap or a duplicate - without rejecting the  *
+      *    segment outright, since the items on it are still usable.   *
+      *    Whether the chain continues is driven entirely by the       *
+      *    caller's test of the next record's InvoiceNumber; what is   *
+      *    checked here is that a segment claiming MoreSegments = "Y"  *
+      *    is not immediately followed by end of file or a different   *
+      *    invoice, which would mean the chain was cut short.          *
+      ******************************************************************
+       2200-ABSORB-SEGMENT.
+           ADD 1 TO PD-SEGMENT-COUNT.
+
+           IF SegmentNumber NOT = PD-EXPECTED-SEGMENT
+               ADD 1 TO PD-SEGMENT-ERROR-COUNT
+               DISPLAY "PDBASKET - INVOICE " InvoiceNumber
+                   " SEGMENT OUT OF SEQUENCE, EXPECTED "
+                   PD-EXPECTED-SEGMENT " GOT " SegmentNumber
+           END-IF.
+           ADD 1 TO PD-EXPECTED-SEGMENT.
+
+           PERFORM 2300-ABSORB-ITEM
+               THRU 2300-ABSORB-ITEM-EXIT
+               VARYING PD-ITEM-SUB FROM 1 BY 1
+               UNTIL PD-ITEM-SUB > ItemCount.
+
+           MOVE MoreSegments TO PD-LAST-SEG-MORE-SWITCH.
+
+           PERFORM 2100-READ-PURCH-IN
+               THRU 2100-READ-PURCH-IN-EXIT.
+
+           IF PD-LAST-SEG-CLAIMED-MORE
+               AND (PD-END-OF-FILE
+                   OR InvoiceNumber NOT = PD-AI-INVOICE-NUMBER)
+               ADD 1 TO PD-SEGMENT-ERROR-COUNT
+               DISPLAY "PDBASKET - INVOICE " PD-AI-INVOICE-NUMBER
+                   " CONTINUATION CHAIN ENDED EARLY, LAST SEGMENT "
+                   "READ HAD MORESEGMENTS = Y"
+           END-IF.
+       2200-ABSORB-SEGMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2300-ABSORB-ITEM                                            *
+      ******************************************************************
+       2300-ABSORB-ITEM.
+           IF PD-AI-ITEM-COUNT >= PD-MAX-ASSEMBLED-ITEMS
+               ADD 1 TO PD-OVERFLOW-COUNT
+               GO TO 2300-ABSORB-ITEM-EXIT
+           END-IF.
+
+           ADD 1 TO PD-AI-ITEM-COUNT.
+           MOVE ItemType (PD-ITEM-SUB)
+               TO PD-AI-ITEM-TYPE (PD-AI-ITEM-COUNT).
+
+           IF Grocery (PD-ITEM-SUB)
+               MOVE ItemCode OF ItemGrocery (PD-ITEM-SUB)
+                   TO PD-AI-ITEM-CODE (PD-AI-ITEM-COUNT)
+               MOVE Description OF ItemGrocery (PD-ITEM-SUB)
+                   TO PD-AI-DESCRIPTION (PD-AI-ITEM-COUNT)
+               MOVE Price OF ItemGrocery (PD-ITEM-SUB)
+                   TO PD-AI-PRICE (PD-AI-ITEM-COUNT)
+               MOVE SellByDate OF ItemGrocery (PD-ITEM-SUB)
+                   TO PD-AI-SELLBYDATE (PD-AI-ITEM-COUNT)
+               MOVE SPACES TO PD-AI-COLOUR (PD-AI-ITEM-COUNT)
+               MOVE Quantity OF ItemGrocery (PD-ITEM-SUB)
+                   TO PD-AI-QUANTITY (PD-AI-ITEM-COUNT)
+           ELSE
+               MOVE ItemCode OF ItemNonGrocery (PD-ITEM-SUB)
+                   TO PD-AI-ITEM-CODE (PD-AI-ITEM-COUNT)
+               MOVE Description OF ItemNonGrocery (PD-ITEM-SUB)
+                   TO PD-AI-DESCRIPTION (PD-AI-ITEM-COUNT)
+               MOVE Price OF ItemNonGrocery (PD-ITEM-SUB)
+                   TO PD-AI-PRICE (PD-AI-ITEM-COUNT)
+               MOVE 0 TO PD-AI-SELLBYDATE (PD-AI-ITEM-COUNT)
+               MOVE Colour OF ItemNonGrocery (PD-ITEM-SUB)
+                   TO PD-AI-COLOUR (PD-AI-ITEM-COUNT)
+               MOVE Quantity OF ItemNonGrocery (PD-ITEM-SUB)
+                   TO PD-AI-QUANTITY (PD-AI-ITEM-COUNT)
+           END-IF.
+       2300-ABSORB-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2400-MATCH-CUSTOMER                                         *
+      *    Ties the invoice to an actual unique customer record        *
+      *    keyed on CustomerId instead of trusting surname/initial,    *
+      *    which has already caused purchase history to be attributed  *
+      *    to the wrong household.  A CustomerId not yet on file       *
+      *    establishes a new customer master record; a CustomerId      *
+      *    already on file with a different recorded name is flagged   *
+      *    rather than silently overwritten.                           *
+      ******************************************************************
+       2400-MATCH-CUSTOMER.
+           MOVE PD-AI-CUSTOMER-ID TO CM-CUSTOMER-ID.
+           READ CUST-MASTER
+               KEY IS CM-CUSTOMER-ID
+               INVALID KEY
+                   PERFORM 2410-ADD-CUSTOMER
+                       THRU 2410-ADD-CUSTOMER-EXIT
+                   GO TO 2400-MATCH-CUSTOMER-EXIT
+           END-READ.
+
+           IF CM-CUSTOMER-SURNAME NOT = PD-AI-CUSTOMER-SURNAME
+               OR CM-CUSTOMER-INITIAL-1 NOT = PD-AI-CUSTOMER-INITIAL(1)
+               OR CM-CUSTOMER-INITIAL-2 NOT = PD-AI-CUSTOMER-INITIAL(2)
+               ADD 1 TO PD-NAME-MISMATCH-COUNT
+               DISPLAY "PDBASKET - CUSTOMERID " PD-AI-CUSTOMER-ID
+                   " NAME MISMATCH ON INVOICE "
+                   PD-AI-INVOICE-NUMBER
+           END-IF.
+
+      *    A correction to an invoice already on PURCH-HIST (checked
+      *    by 2420-CHECK-PRIOR-HISTORY before this paragraph runs)
+      *    is not a new invoice for this customer, so the count is
+      *    only bumped the first time an InvoiceNumber is seen.
+           IF NOT PD-PRIOR-FOUND
+               ADD 1 TO CM-INVOICE-COUNT
+               REWRITE CUST-MASTER-REC
+           END-IF.
+       2400-MATCH-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2410-ADD-CUSTOMER                                           *
+      ******************************************************************
+       2410-ADD-CUSTOMER.
+           MOVE PD-AI-CUSTOMER-ID         TO CM-CUSTOMER-ID.
+           MOVE PD-AI-CUSTOMER-SURNAME    TO CM-CUSTOMER-SURNAME.
+           MOVE PD-AI-CUSTOMER-INITIAL(1) TO CM-CUSTOMER-INITIAL-1.
+           MOVE PD-AI-CUSTOMER-INITIAL(2) TO CM-CUSTOMER-INITIAL-2.
+           MOVE PD-AI-INVOICE-NUMBER      TO CM-FIRST-INVOICE-NUMBER.
+           MOVE 1                         TO CM-INVOICE-COUNT.
+           WRITE CUST-MASTER-REC.
+           ADD 1 TO PD-NEW-CUSTOMER-COUNT.
+       2410-ADD-CUSTOMER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-WRITE-ASSEMBLED-INVOICE                                *
+      ******************************************************************
+       3000-WRITE-ASSEMBLED-INVOICE.
+           MOVE SPACES TO ASSEMBLED-OUT-REC.
+           MOVE PD-ASSEMBLED-INVOICE TO ASSEMBLED-OUT-REC.
+      *    A correction re-assembles the same InvoiceNumber, which is
+      *    already on file from the first time it was written - the
+      *    INVALID KEY here means "duplicate key", so the existing
+      *    entry is replaced rather than a second one being added for
+      *    the same invoice.
+           WRITE ASSEMBLED-OUT-REC
+               INVALID KEY
+                   REWRITE ASSEMBLED-OUT-REC
+           END-WRITE.
+
+           MOVE SPACES TO PD-DETAIL-LINE.
+           MOVE PD-AI-INVOICE-NUMBER TO PD-DL-INVOICE-NUMBER.
+           MOVE PD-AI-CUSTOMER-SURNAME TO PD-DL-SURNAME.
+           MOVE PD-AI-ITEM-COUNT TO PD-DL-ITEMS.
+           WRITE BASKET-RPT-LINE FROM PD-DETAIL-LINE.
+
+           PERFORM 3100-LOAD-HISTORY
+               THRU 3100-LOAD-HISTORY-EXIT.
+
+           PERFORM 3200-TAKE-CHECKPOINT
+               THRU 3200-TAKE-CHECKPOINT-EXIT.
+       3000-WRITE-ASSEMBLED-INVOICE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3100-LOAD-HISTORY                                           *
+      *    Loads the assembled invoice onto the indexed purchase-      *
+      *    history file.  PD-PRIOR-FOUND/PD-PRIOR-INVOICE were already *
+      *    determined by 2420-CHECK-PRIOR-HISTORY before the customer  *
+      *    master and assembled extract were touched; if this          *
+      *    InvoiceNumber/CustomerId was already on file, the record    *
+      *    now coming through is a correction, so the prior image is   *
+      *    audited before it is replaced.                              *
+      ******************************************************************
+       3100-LOAD-HISTORY.
+           MOVE PD-AI-CUSTOMER-ID    TO PH-CUSTOMER-ID.
+           MOVE PD-AI-INVOICE-NUMBER TO PH-INVOICE-NUMBER.
+           MOVE PD-AI-CUSTOMER-SURNAME    TO PH-CUSTOMER-SURNAME.
+           MOVE PD-AI-CUSTOMER-INITIAL(1) TO PH-CUSTOMER-INITIAL-1.
+           MOVE PD-AI-CUSTOMER-INITIAL(2) TO PH-CUSTOMER-INITIAL-2.
+           MOVE PD-AI-ITEM-COUNT           TO PH-ITEM-COUNT.
+           MOVE ASSEMBLED-OUT-REC          TO PH-BASKET-IMAGE.
+
+           IF PD-PRIOR-FOUND
+               PERFORM 4000-AUDIT-CORRECTIONS
+                   THRU 4000-AUDIT-CORRECTIONS-EXIT
+               REWRITE PURCH-HIST-REC
+           ELSE
+               WRITE PURCH-HIST-REC
+           END-IF.
+
+           ADD 1 TO PD-HISTORY-LOADED-COUNT.
+       3100-LOAD-HISTORY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3200-TAKE-CHECKPOINT                                        *
+      *    Every PD-CHECKPOINT-INTERVAL invoices committed, a          *
+      *    checkpoint line is written recording the last invoice       *
+      *    number and running count, so a restart after an abend       *
+      *    knows where processing was last known good.                 *
+      ******************************************************************
+       3200-TAKE-CHECKPOINT.
+           DIVIDE PD-BASKET-COUNT BY PD-CHECKPOINT-INTERVAL
+               GIVING PD-CHECKPOINT-QUOTIENT
+               REMAINDER PD-CHECKPOINT-REMAINDER.
+
+           IF PD-CHECKPOINT-REMAINDER = 0
+               MOVE PD-AI-INVOICE-NUMBER TO PD-CKPT-INVOICE
+               MOVE PD-BASKET-COUNT      TO PD-CKPT-COUNT
+               WRITE CHECKPOINT-LINE FROM PD-CHECKPOINT-DETAIL
+           END-IF.
+       3200-TAKE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4000-AUDIT-CORRECTIONS                                      *
+      *    Compares the prior recorded image of this invoice against   *
+      *    the one just assembled, item by item, and writes a          *
+      *    before/after audit line for anything that changed so the    *
+      *    original values are not simply lost to the correction.      *
+      ******************************************************************
+       4000-AUDIT-CORRECTIONS.
+           ADD 1 TO PD-CORRECTION-COUNT.
+
+           MOVE PD-PI-ITEM-COUNT TO PD-AUDIT-MAX-SUB.
+           IF PD-AI-ITEM-COUNT > PD-AUDIT-MAX-SUB
+               MOVE PD-AI-ITEM-COUNT TO PD-AUDIT-MAX-SUB
+           END-IF.
+
+           PERFORM 4100-AUDIT-ONE-ITEM
+               THRU 4100-AUDIT-ONE-ITEM-EXIT
+               VARYING PD-ITEM-SUB FROM 1 BY 1
+               UNTIL PD-ITEM-SUB > PD-AUDIT-MAX-SUB.
+       4000-AUDIT-CORRECTIONS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4100-AUDIT-ONE-ITEM                                         *
+      *    An item subscript past one side's item count is treated as  *
+      *    blank/zero on that side, so items added or removed by the   *
+      *    correction are audited the same as items merely changed.    *
+      ******************************************************************
+       4100-AUDIT-ONE-ITEM.
+           IF PD-ITEM-SUB > PD-PI-ITEM-COUNT
+               MOVE SPACES TO PD-PI-ITEM-TYPE (PD-ITEM-SUB)
+               MOVE SPACES TO PD-PI-ITEM-CODE (PD-ITEM-SUB)
+               MOVE 0      TO PD-PI-PRICE     (PD-ITEM-SUB)
+               MOVE 0      TO PD-PI-QUANTITY  (PD-ITEM-SUB)
+           END-IF.
+           IF PD-ITEM-SUB > PD-AI-ITEM-COUNT
+               MOVE SPACES TO PD-AI-ITEM-TYPE (PD-ITEM-SUB)
+               MOVE SPACES TO PD-AI-ITEM-CODE (PD-ITEM-SUB)
+               MOVE 0      TO PD-AI-PRICE     (PD-ITEM-SUB)
+               MOVE 0      TO PD-AI-QUANTITY  (PD-ITEM-SUB)
+           END-IF.
+
+           IF PD-PI-ITEM-CODE (PD-ITEM-SUB)
+                   NOT = PD-AI-ITEM-CODE (PD-ITEM-SUB)
+               OR PD-PI-ITEM-TYPE (PD-ITEM-SUB)
+                   NOT = PD-AI-ITEM-TYPE (PD-ITEM-SUB)
+               OR PD-PI-PRICE (PD-ITEM-SUB)
+                   NOT = PD-AI-PRICE (PD-ITEM-SUB)
+               OR PD-PI-QUANTITY (PD-ITEM-SUB)
+                   NOT = PD-AI-QUANTITY (PD-ITEM-SUB)
+               MOVE SPACES TO PD-AUDIT-DETAIL
+               MOVE PD-AI-INVOICE-NUMBER TO PD-AU-INVOICE-NUMBER
+               IF PD-ITEM-SUB > PD-PI-ITEM-COUNT
+                   MOVE PD-AI-ITEM-CODE (PD-ITEM-SUB)
+                       TO PD-AU-ITEM-CODE
+               ELSE
+                   MOVE PD-PI-ITEM-CODE (PD-ITEM-SUB)
+                       TO PD-AU-ITEM-CODE
+               END-IF
+               MOVE PD-PI-ITEM-TYPE (PD-ITEM-SUB) TO PD-AU-OLD-TYPE
+               MOVE PD-AI-ITEM-TYPE (PD-ITEM-SUB) TO PD-AU-NEW-TYPE
+               MOVE PD-PI-PRICE (PD-ITEM-SUB)     TO PD-AU-OLD-PRICE
+               MOVE PD-AI-PRICE (PD-ITEM-SUB)     TO PD-AU-NEW-PRICE
+               MOVE PD-PI-QUANTITY (PD-ITEM-SUB)  TO PD-AU-OLD-QUANTITY
+               MOVE PD-AI-QUANTITY (PD-ITEM-SUB)  TO PD-AU-NEW-QUANTITY
+               WRITE PURCH-AUDIT-LINE FROM PD-AUDIT-DETAIL
+               ADD 1 TO PD-AUDIT-LINE-COUNT
+           END-IF.
+       4100-AUDIT-ONE-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-FINISH-UP                                              *
+      ******************************************************************
+       8000-FINISH-UP.
+           MOVE PD-BASKET-COUNT       TO PD-SUM-INVOICES.
+           MOVE PD-SEGMENT-COUNT      TO PD-SUM-SEGMENTS.
+           MOVE PD-OVERFLOW-COUNT     TO PD-SUM-OVERFLOW.
+           MOVE PD-SKIPPED-COUNT      TO PD-SUM-SKIPPED.
+           MOVE PD-NEW-CUSTOMER-COUNT TO PD-SUM-NEW-CUST.
+           MOVE PD-NAME-MISMATCH-COUNT TO PD-SUM-MISMATCH.
+           MOVE PD-CORRECTION-COUNT   TO PD-SUM-CORRECTED.
+           MOVE PD-SEGMENT-ERROR-COUNT TO PD-SUM-SEGERR.
+
+           WRITE BASKET-RPT-LINE FROM PD-SUMMARY-LINE-1.
+           WRITE BASKET-RPT-LINE FROM PD-SUMMARY-LINE-2.
+           WRITE BASKET-RPT-LINE FROM PD-SUMMARY-LINE-3.
+           WRITE BASKET-RPT-LINE FROM PD-SUMMARY-LINE-4.
+           WRITE BASKET-RPT-LINE FROM PD-SUMMARY-LINE-5.
+           WRITE BASKET-RPT-LINE FROM PD-SUMMARY-LINE-6.
+           WRITE BASKET-RPT-LINE FROM PD-SUMMARY-LINE-7.
+           WRITE BASKET-RPT-LINE FROM PD-SUMMARY-LINE-8.
+
+           CLOSE PURCH-IN
+                 ASSEMBLED-OUT
+                 BASKET-RPT
+                 PURCH-HIST
+                 CUST-MASTER
+                 CHECKPOINT-OUT
+                 PURCH-AUDIT.
+       8000-FINISH-UP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-EXIT                                                   *
+      ******************************************************************
+       9999-EXIT.
+           STOP RUN.
+       9999-EXIT-EXIT.
+           EXIT.
