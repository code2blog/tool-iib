@@ -0,0 +1,326 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     PDPAYMAT                                       *
+      *   PURPOSE:     Tender-matching program.  Pairs each            *
+      *                PurchaseData invoice with its PaymentData       *
+      *                record by InvoiceNumber and reconciles the      *
+      *                total of Price times Quantity across all Items  *
+      *                on the invoice against the amount actually      *
+      *                tendered less change given, so till             *
+      *                reconciliation can be closed out from this      *
+      *                system without a separate POS extract.          *
+      *                                                                *
+      *                PurchaseData is read via PDBASKET's assembled   *
+      *                basket extract, keyed and read in ascending     *
+      *                InvoiceNumber order, so invoices that span      *
+      *                continuation segments are reconciled as a       *
+      *                whole, not segment by segment, and a same-run   *
+      *                correction is reconciled once, not twice.       *
+      *                PaymentData must still be presented in          *
+      *                ascending InvoiceNumber sequence.               *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PDPAYMAT.
+       AUTHOR.        R HOLLOWAY.
+       INSTALLATION.  CODE2BLOG DATA PROCESSING.
+       DATE-WRITTEN.  09-AUG-2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   09-AUG-2026  RH  Initial version - matches PaymentData to    *
+      *                    assembled PurchaseData invoices and         *
+      *                    reconciles totals.                          *
+      *   09-AUG-2026  RH  ASSEMBLED-IN is now read as the indexed     *
+      *                    file PDBASKET now writes, so a same-run     *
+      *                    correction (one REWRITE, not a second       *
+      *                    record) is not read twice here.             *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PDBASKET now writes this extract as an indexed file keyed
+      *    on InvoiceNumber (so a same-run correction REWRITEs its
+      *    earlier entry instead of appending a duplicate); reading
+      *    it sequentially visits records in ascending InvoiceNumber
+      *    order, exactly as the merge below requires.
+           SELECT ASSEMBLED-IN
+               ASSIGN TO PDBASKOT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AI-INVOICE-NUMBER
+               FILE STATUS IS ASSEMBLED-IN-STATUS.
+
+           SELECT PAYMENT-IN
+               ASSIGN TO PAYMTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAYMENT-IN-STATUS.
+
+           SELECT PAYMAT-RPT
+               ASSIGN TO PDPAYMTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAYMAT-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSEMBLED-IN.
+       01  ASSEMBLED-IN-REC.
+           05  AI-INVOICE-NUMBER       PIC 9(8).
+           05  AI-BASKET-IMAGE         PIC X(34992).
+
+       FD  PAYMENT-IN
+           RECORDING MODE IS F.
+           COPY PaymentData.
+
+       FD  PAYMAT-RPT
+           RECORDING MODE IS F.
+       01  PAYMAT-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  ASSEMBLED-IN-STATUS          PIC XX            VALUE "00".
+       77  PAYMENT-IN-STATUS            PIC XX            VALUE "00".
+       77  PAYMAT-RPT-STATUS            PIC XX            VALUE "00".
+
+       77  PD-ASSEMBLED-EOF-SWITCH      PIC X(01)         VALUE "N".
+           88  PD-ASSEMBLED-EOF                            VALUE "Y".
+       77  PD-PAYMENT-EOF-SWITCH        PIC X(01)         VALUE "N".
+           88  PD-PAYMENT-EOF                               VALUE "Y".
+
+       77  PD-ITEM-SUB                  PIC 9(4)  COMP     VALUE 0.
+       77  PD-MATCHED-COUNT             PIC 9(7)  COMP     VALUE 0.
+       77  PD-UNMATCHED-COUNT           PIC 9(7)  COMP     VALUE 0.
+       77  PD-BREAK-COUNT               PIC 9(7)  COMP     VALUE 0.
+
+       77  PD-INVOICE-TOTAL             PIC S9(9)V99      VALUE 0.
+       77  PD-LINE-AMOUNT                PIC S9(9)V99      VALUE 0.
+       77  PD-COLLECTED-AMOUNT          PIC S9(9)V99      VALUE 0.
+       77  PD-VARIANCE-AMOUNT           PIC S9(9)V99      VALUE 0.
+
+      * PD-ASSEMBLED-INVOICE mirrors the layout PDBASKET writes to its
+      * assembled-basket extract.
+       01  PD-ASSEMBLED-INVOICE.
+           05  PD-AI-INVOICE-NUMBER     PIC 9(8).
+           05  PD-AI-CUSTOMER-ID        PIC X(12).
+           05  PD-AI-CUSTOMER-INITIAL   PIC X OCCURS 2 TIMES.
+           05  PD-AI-CUSTOMER-SURNAME   PIC X(20).
+           05  PD-AI-ITEM-COUNT         PIC 9(4)  COMP.
+           05  PD-AI-ITEM OCCURS 500 TIMES.
+               10  PD-AI-ITEM-TYPE      PIC X.
+               10  PD-AI-ITEM-CODE      PIC X(10).
+               10  PD-AI-DESCRIPTION    PIC X(30).
+               10  PD-AI-PRICE          PIC 9999V99.
+               10  PD-AI-SELLBYDATE     PIC 9(8).
+               10  PD-AI-COLOUR         PIC X(8).
+               10  PD-AI-QUANTITY       PIC 9(6).
+
+       01  PD-REPORT-HEADING-1.
+           05  FILLER                  PIC X(55) VALUE
+             "PDPAYMAT - TENDER-MATCH RECONCILIATION REPORT".
+       01  PD-REPORT-HEADING-2.
+           05  FILLER                  PIC X(70) VALUE
+             "INVOICE    SURNAME          INVOICE TOT  COLLECTED  VARI".
+
+       01  PD-DETAIL-LINE.
+           05  PD-DL-INVOICE-NUMBER    PIC 9(8).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-DL-SURNAME           PIC X(20).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-DL-INVOICE-TOTAL     PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-DL-COLLECTED         PIC ZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-DL-VARIANCE          PIC ZZ,ZZZ,ZZ9.99-.
+
+       01  PD-NOPAY-LINE.
+           05  PD-NP-INVOICE-NUMBER    PIC 9(8).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-NP-SURNAME           PIC X(20).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  FILLER                  PIC X(40) VALUE
+                   "*** NO MATCHING PAYMENTDATA RECORD ***".
+
+       01  PD-SUMMARY-LINE-1.
+           05  FILLER                  PIC X(30)
+                   VALUE "INVOICES MATCHED . . . . . :".
+           05  PD-SUM-MATCHED          PIC ZZZ,ZZ9.
+       01  PD-SUMMARY-LINE-2.
+           05  FILLER                  PIC X(30)
+                   VALUE "INVOICES WITH NO PAYMENT .  :".
+           05  PD-SUM-UNMATCHED        PIC ZZZ,ZZ9.
+       01  PD-SUMMARY-LINE-3.
+           05  FILLER                  PIC X(30)
+                   VALUE "INVOICES OUT OF BALANCE . . :".
+           05  PD-SUM-BREAKS           PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-MATCH-ONE-INVOICE
+               THRU 2000-MATCH-ONE-INVOICE-EXIT
+               UNTIL PD-ASSEMBLED-EOF.
+
+           PERFORM 8000-FINISH-UP
+               THRU 8000-FINISH-UP-EXIT.
+
+           PERFORM 9999-EXIT
+               THRU 9999-EXIT-EXIT.
+
+      ******************************************************************
+      *    1000-INITIALIZE                                             *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  ASSEMBLED-IN.
+           IF ASSEMBLED-IN-STATUS NOT = "00"
+               DISPLAY "PDPAYMAT - UNABLE TO OPEN PDBASKOT, STATUS = "
+                   ASSEMBLED-IN-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN INPUT  PAYMENT-IN.
+           IF PAYMENT-IN-STATUS NOT = "00"
+               DISPLAY "PDPAYMAT - UNABLE TO OPEN PAYMTIN, STATUS = "
+                   PAYMENT-IN-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT PAYMAT-RPT.
+
+           WRITE PAYMAT-RPT-LINE FROM PD-REPORT-HEADING-1.
+           WRITE PAYMAT-RPT-LINE FROM PD-REPORT-HEADING-2.
+
+           PERFORM 2100-READ-ASSEMBLED
+               THRU 2100-READ-ASSEMBLED-EXIT.
+           PERFORM 2200-READ-PAYMENT
+               THRU 2200-READ-PAYMENT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-MATCH-ONE-INVOICE                                      *
+      ******************************************************************
+       2000-MATCH-ONE-INVOICE.
+           COMPUTE PD-INVOICE-TOTAL = 0.
+           PERFORM 2500-ACCUMULATE-ITEM
+               THRU 2500-ACCUMULATE-ITEM-EXIT
+               VARYING PD-ITEM-SUB FROM 1 BY 1
+               UNTIL PD-ITEM-SUB > PD-AI-ITEM-COUNT.
+
+           PERFORM 2600-ADVANCE-PAYMENT
+               THRU 2600-ADVANCE-PAYMENT-EXIT
+               UNTIL PD-PAYMENT-EOF
+               OR InvoiceNumber OF PaymentData NOT LESS
+                   PD-AI-INVOICE-NUMBER.
+
+           IF NOT PD-PAYMENT-EOF
+                   AND InvoiceNumber OF PaymentData
+                       = PD-AI-INVOICE-NUMBER
+               ADD 1 TO PD-MATCHED-COUNT
+               COMPUTE PD-COLLECTED-AMOUNT =
+                   AmountTendered - ChangeGiven
+               COMPUTE PD-VARIANCE-AMOUNT =
+                   PD-COLLECTED-AMOUNT - PD-INVOICE-TOTAL
+               IF PD-VARIANCE-AMOUNT NOT = 0
+                   ADD 1 TO PD-BREAK-COUNT
+               END-IF
+               MOVE SPACES TO PD-DETAIL-LINE
+               MOVE PD-AI-INVOICE-NUMBER TO PD-DL-INVOICE-NUMBER
+               MOVE PD-AI-CUSTOMER-SURNAME TO PD-DL-SURNAME
+               MOVE PD-INVOICE-TOTAL TO PD-DL-INVOICE-TOTAL
+               MOVE PD-COLLECTED-AMOUNT TO PD-DL-COLLECTED
+               MOVE PD-VARIANCE-AMOUNT TO PD-DL-VARIANCE
+               WRITE PAYMAT-RPT-LINE FROM PD-DETAIL-LINE
+               PERFORM 2200-READ-PAYMENT
+                   THRU 2200-READ-PAYMENT-EXIT
+           ELSE
+               ADD 1 TO PD-UNMATCHED-COUNT
+               MOVE SPACES TO PD-NOPAY-LINE
+               MOVE PD-AI-INVOICE-NUMBER TO PD-NP-INVOICE-NUMBER
+               MOVE PD-AI-CUSTOMER-SURNAME TO PD-NP-SURNAME
+               WRITE PAYMAT-RPT-LINE FROM PD-NOPAY-LINE
+           END-IF.
+
+           PERFORM 2100-READ-ASSEMBLED
+               THRU 2100-READ-ASSEMBLED-EXIT.
+       2000-MATCH-ONE-INVOICE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-READ-ASSEMBLED                                         *
+      ******************************************************************
+       2100-READ-ASSEMBLED.
+           READ ASSEMBLED-IN
+               AT END
+                   SET PD-ASSEMBLED-EOF TO TRUE
+           END-READ.
+           IF NOT PD-ASSEMBLED-EOF
+               MOVE ASSEMBLED-IN-REC TO PD-ASSEMBLED-INVOICE
+           END-IF.
+       2100-READ-ASSEMBLED-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-READ-PAYMENT                                           *
+      ******************************************************************
+       2200-READ-PAYMENT.
+           READ PAYMENT-IN
+               AT END
+                   SET PD-PAYMENT-EOF TO TRUE
+           END-READ.
+       2200-READ-PAYMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2500-ACCUMULATE-ITEM                                        *
+      ******************************************************************
+       2500-ACCUMULATE-ITEM.
+           COMPUTE PD-LINE-AMOUNT =
+               PD-AI-PRICE (PD-ITEM-SUB) * PD-AI-QUANTITY (PD-ITEM-SUB).
+           ADD PD-LINE-AMOUNT TO PD-INVOICE-TOTAL.
+       2500-ACCUMULATE-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2600-ADVANCE-PAYMENT                                        *
+      *    Skips payment records whose InvoiceNumber is lower than     *
+      *    the invoice being matched - these arrived with no           *
+      *    corresponding PurchaseData invoice and are left unmatched.  *
+      ******************************************************************
+       2600-ADVANCE-PAYMENT.
+           PERFORM 2200-READ-PAYMENT
+               THRU 2200-READ-PAYMENT-EXIT.
+       2600-ADVANCE-PAYMENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-FINISH-UP                                              *
+      ******************************************************************
+       8000-FINISH-UP.
+           MOVE PD-MATCHED-COUNT   TO PD-SUM-MATCHED.
+           MOVE PD-UNMATCHED-COUNT TO PD-SUM-UNMATCHED.
+           MOVE PD-BREAK-COUNT     TO PD-SUM-BREAKS.
+
+           WRITE PAYMAT-RPT-LINE FROM PD-SUMMARY-LINE-1.
+           WRITE PAYMAT-RPT-LINE FROM PD-SUMMARY-LINE-2.
+           WRITE PAYMAT-RPT-LINE FROM PD-SUMMARY-LINE-3.
+
+           CLOSE ASSEMBLED-IN
+                 PAYMENT-IN
+                 PAYMAT-RPT.
+       8000-FINISH-UP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-EXIT                                                   *
+      ******************************************************************
+       9999-EXIT.
+           STOP RUN.
+       9999-EXIT-EXIT.
+           EXIT.
