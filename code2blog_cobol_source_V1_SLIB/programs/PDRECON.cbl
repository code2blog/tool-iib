@@ -0,0 +1,262 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     PDRECON                                        *
+      *   PURPOSE:     Invoice control-total reconciliation report.    *
+      *                Reads PDBASKET's assembled-invoice extract      *
+      *                (one record per invoice, continuation segments  *
+      *                already rolled together) and accumulates Price *
+      *                times Quantity separately for Grocery and       *
+      *                NonGrocery lines, printing the split control    *
+      *                totals per invoice and per CustomerSurname/     *
+      *                CustomerInitial so the daily POS end-of-day     *
+      *                tape can be reconciled without a manual         *
+      *                spreadsheet.                                   *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PDRECON.
+       AUTHOR.        R HOLLOWAY.
+       INSTALLATION.  CODE2BLOG DATA PROCESSING.
+       DATE-WRITTEN.  09-AUG-2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   09-AUG-2026  RH  Initial version - Grocery/NonGrocery        *
+      *                    control-total reconciliation report.        *
+      *   09-AUG-2026  RH  Re-pointed at PDBASKET's assembled-invoice  *
+      *                    extract instead of the raw PurchaseData     *
+      *                    file, so a basket split across continuation *
+      *                    segments rolls up to one control total      *
+      *                    instead of one total per segment.           *
+      *   09-AUG-2026  RH  ASSEMBLED-IN is now read as the indexed     *
+      *                    file PDBASKET now writes, so a same-run     *
+      *                    correction (one REWRITE, not a second       *
+      *                    record) is not totalled twice here.         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    PDBASKET now writes this extract as an indexed file keyed
+      *    on InvoiceNumber (so a same-run correction REWRITEs its
+      *    earlier entry instead of appending a duplicate); reading
+      *    it sequentially visits each invoice once, in ascending
+      *    InvoiceNumber order.
+           SELECT ASSEMBLED-IN
+               ASSIGN TO PDBASKOT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AI-INVOICE-NUMBER
+               FILE STATUS IS ASSEMBLED-IN-STATUS.
+
+           SELECT RECON-RPT
+               ASSIGN TO PDRECONR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSEMBLED-IN.
+       01  ASSEMBLED-IN-REC.
+           05  AI-INVOICE-NUMBER       PIC 9(8).
+           05  AI-BASKET-IMAGE         PIC X(34992).
+
+       FD  RECON-RPT
+           RECORDING MODE IS F.
+       01  RECON-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  ASSEMBLED-IN-STATUS          PIC XX            VALUE "00".
+       77  RECON-RPT-STATUS             PIC XX            VALUE "00".
+
+       77  PD-EOF-SWITCH                PIC X(01)         VALUE "N".
+           88  PD-END-OF-FILE                             VALUE "Y".
+
+       77  PD-ITEM-SUB                  PIC 9(4)  COMP     VALUE 0.
+       77  PD-INVOICE-COUNT             PIC 9(7)  COMP     VALUE 0.
+
+       77  PD-INV-GROCERY-TOTAL         PIC S9(9)V99      VALUE 0.
+       77  PD-INV-NONGROCERY-TOTAL      PIC S9(9)V99      VALUE 0.
+       77  PD-INV-LINE-AMOUNT           PIC S9(9)V99      VALUE 0.
+
+       77  PD-GRAND-GROCERY-TOTAL       PIC S9(11)V99     VALUE 0.
+       77  PD-GRAND-NONGROCERY-TOTAL    PIC S9(11)V99     VALUE 0.
+
+      * PD-ASSEMBLED-INVOICE mirrors the layout PDBASKET writes to its
+      * assembled-basket extract.
+       01  PD-ASSEMBLED-INVOICE.
+           05  PD-AI-INVOICE-NUMBER     PIC 9(8).
+           05  PD-AI-CUSTOMER-ID        PIC X(12).
+           05  PD-AI-CUSTOMER-INITIAL   PIC X OCCURS 2 TIMES.
+           05  PD-AI-CUSTOMER-SURNAME   PIC X(20).
+           05  PD-AI-ITEM-COUNT         PIC 9(4)  COMP.
+           05  PD-AI-ITEM OCCURS 500 TIMES.
+               10  PD-AI-ITEM-TYPE      PIC X.
+                   88  PD-AI-GROCERY        VALUE "G".
+                   88  PD-AI-NONGROCERY     VALUE "N".
+               10  PD-AI-ITEM-CODE      PIC X(10).
+               10  PD-AI-DESCRIPTION    PIC X(30).
+               10  PD-AI-PRICE          PIC 9999V99.
+               10  PD-AI-SELLBYDATE     PIC 9(8).
+               10  PD-AI-COLOUR         PIC X(8).
+               10  PD-AI-QUANTITY       PIC 9(6).
+
+       01  PD-REPORT-HEADING-1.
+           05  FILLER                  PIC X(50) VALUE
+               "PDRECON - INVOICE CONTROL-TOTAL RECONCILIATION".
+       01  PD-REPORT-HEADING-2.
+           05  FILLER                  PIC X(60) VALUE
+               "SURNAME              INIT  GROCERY TOT  NONGROCERY TOT".
+
+       01  PD-DETAIL-LINE.
+           05  PD-DL-SURNAME           PIC X(20).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-DL-INITIALS          PIC X(02).
+           05  FILLER                  PIC X(04)         VALUE SPACES.
+           05  PD-DL-GROCERY           PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(04)         VALUE SPACES.
+           05  PD-DL-NONGROCERY        PIC Z,ZZZ,ZZ9.99.
+
+       01  PD-GRAND-TOTAL-LINE-1.
+           05  FILLER                  PIC X(30)
+                   VALUE "GRAND TOTAL - GROCERY . . :".
+           05  PD-GT-GROCERY           PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  PD-GRAND-TOTAL-LINE-2.
+           05  FILLER                  PIC X(30)
+                   VALUE "GRAND TOTAL - NONGROCERY . :".
+           05  PD-GT-NONGROCERY        PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  PD-GRAND-TOTAL-LINE-3.
+           05  FILLER                  PIC X(30)
+                   VALUE "INVOICES PROCESSED . . . . :".
+           05  PD-GT-INVOICES          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-INVOICE
+               THRU 2000-PROCESS-INVOICE-EXIT
+               UNTIL PD-END-OF-FILE.
+
+           PERFORM 8000-FINISH-UP
+               THRU 8000-FINISH-UP-EXIT.
+
+           PERFORM 9999-EXIT
+               THRU 9999-EXIT-EXIT.
+
+      ******************************************************************
+      *    1000-INITIALIZE                                             *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  ASSEMBLED-IN.
+           IF ASSEMBLED-IN-STATUS NOT = "00"
+               DISPLAY "PDRECON - UNABLE TO OPEN PDBASKOT, STATUS = "
+                   ASSEMBLED-IN-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT RECON-RPT.
+
+           WRITE RECON-RPT-LINE FROM PD-REPORT-HEADING-1.
+           WRITE RECON-RPT-LINE FROM PD-REPORT-HEADING-2.
+
+           PERFORM 2100-READ-ASSEMBLED
+               THRU 2100-READ-ASSEMBLED-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-INVOICE                                        *
+      ******************************************************************
+       2000-PROCESS-INVOICE.
+           ADD 1 TO PD-INVOICE-COUNT.
+           MOVE 0 TO PD-INV-GROCERY-TOTAL.
+           MOVE 0 TO PD-INV-NONGROCERY-TOTAL.
+
+           PERFORM 3000-ACCUMULATE-ITEM
+               THRU 3000-ACCUMULATE-ITEM-EXIT
+               VARYING PD-ITEM-SUB FROM 1 BY 1
+               UNTIL PD-ITEM-SUB > PD-AI-ITEM-COUNT.
+
+           ADD PD-INV-GROCERY-TOTAL    TO PD-GRAND-GROCERY-TOTAL.
+           ADD PD-INV-NONGROCERY-TOTAL TO PD-GRAND-NONGROCERY-TOTAL.
+
+           MOVE SPACES TO PD-DETAIL-LINE.
+           MOVE PD-AI-CUSTOMER-SURNAME TO PD-DL-SURNAME.
+           MOVE PD-AI-CUSTOMER-INITIAL(1) TO PD-DL-INITIALS(1:1).
+           MOVE PD-AI-CUSTOMER-INITIAL(2) TO PD-DL-INITIALS(2:1).
+           MOVE PD-INV-GROCERY-TOTAL TO PD-DL-GROCERY.
+           MOVE PD-INV-NONGROCERY-TOTAL TO PD-DL-NONGROCERY.
+           WRITE RECON-RPT-LINE FROM PD-DETAIL-LINE.
+
+           PERFORM 2100-READ-ASSEMBLED
+               THRU 2100-READ-ASSEMBLED-EXIT.
+       2000-PROCESS-INVOICE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-READ-ASSEMBLED                                         *
+      ******************************************************************
+       2100-READ-ASSEMBLED.
+           READ ASSEMBLED-IN
+               AT END
+                   SET PD-END-OF-FILE TO TRUE
+           END-READ.
+           IF NOT PD-END-OF-FILE
+               MOVE ASSEMBLED-IN-REC TO PD-ASSEMBLED-INVOICE
+           END-IF.
+       2100-READ-ASSEMBLED-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-ACCUMULATE-ITEM                                        *
+      *    Adds this item's Price times Quantity into the Grocery or   *
+      *    NonGrocery bucket, using the Grocery/NonGrocery 88-level    *
+      *    condition names on the item type before Price/Quantity are *
+      *    read.                                                       *
+      ******************************************************************
+       3000-ACCUMULATE-ITEM.
+           IF PD-AI-GROCERY (PD-ITEM-SUB)
+               COMPUTE PD-INV-LINE-AMOUNT =
+                   PD-AI-PRICE (PD-ITEM-SUB) *
+                   PD-AI-QUANTITY (PD-ITEM-SUB)
+               ADD PD-INV-LINE-AMOUNT TO PD-INV-GROCERY-TOTAL
+           ELSE
+               COMPUTE PD-INV-LINE-AMOUNT =
+                   PD-AI-PRICE (PD-ITEM-SUB) *
+                   PD-AI-QUANTITY (PD-ITEM-SUB)
+               ADD PD-INV-LINE-AMOUNT TO PD-INV-NONGROCERY-TOTAL
+           END-IF.
+       3000-ACCUMULATE-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-FINISH-UP                                              *
+      ******************************************************************
+       8000-FINISH-UP.
+           MOVE PD-GRAND-GROCERY-TOTAL    TO PD-GT-GROCERY.
+           MOVE PD-GRAND-NONGROCERY-TOTAL TO PD-GT-NONGROCERY.
+           MOVE PD-INVOICE-COUNT          TO PD-GT-INVOICES.
+
+           WRITE RECON-RPT-LINE FROM PD-GRAND-TOTAL-LINE-1.
+           WRITE RECON-RPT-LINE FROM PD-GRAND-TOTAL-LINE-2.
+           WRITE RECON-RPT-LINE FROM PD-GRAND-TOTAL-LINE-3.
+
+           CLOSE ASSEMBLED-IN
+                 RECON-RPT.
+       8000-FINISH-UP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-EXIT                                                   *
+      ******************************************************************
+       9999-EXIT.
+           STOP RUN.
+       9999-EXIT-EXIT.
+           EXIT.
