@@ -0,0 +1,316 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     PDSHELF                                        *
+      *   PURPOSE:     Sell-by-date exception report for grocery       *
+      *                items.  Scans each Item OCCURS entry on         *
+      *                PDEDIT's validated PurchaseData extract where   *
+      *                Grocery is true and flags anything at or        *
+      *                within a configurable number of days of         *
+      *                SellByDate, grouped by ItemCode/Description,    *
+      *                so the perishables team gets a daily            *
+      *                pull-or-discount worklist.                      *
+      *                                                                *
+      *                The day-count window defaults to 3 days and     *
+      *                may be overridden by passing a 1-3 digit        *
+      *                number of days as the first run-time parameter, *
+      *                e.g.  PDSHELF 5                                 *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PDSHELF.
+       AUTHOR.        R HOLLOWAY.
+       INSTALLATION.  CODE2BLOG DATA PROCESSING.
+       DATE-WRITTEN.  09-AUG-2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   09-AUG-2026  RH  Initial version - sell-by-date exception    *
+      *                    worklist for the perishables team.          *
+      *   09-AUG-2026  RH  Worklist now groups flagged occurrences by  *
+      *                    ItemCode/Description instead of printing    *
+      *                    one line per occurrence, showing the        *
+      *                    earliest SellByDate and the flagged         *
+      *                    quantity for each SKU.                      *
+      *   09-AUG-2026  RH  Re-pointed at PDEDIT's validated extract    *
+      *                    instead of the raw daily import file.       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PURCH-IN
+               ASSIGN TO PURCHGD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURCH-IN-STATUS.
+
+           SELECT SHELF-RPT
+               ASSIGN TO PDSHELFR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SHELF-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PURCH-IN
+           RECORDING MODE IS F.
+           COPY PurchaseData.
+
+       FD  SHELF-RPT
+           RECORDING MODE IS F.
+       01  SHELF-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  PURCH-IN-STATUS              PIC XX            VALUE "00".
+       77  SHELF-RPT-STATUS             PIC XX            VALUE "00".
+
+       77  PD-EOF-SWITCH                PIC X(01)         VALUE "N".
+           88  PD-END-OF-FILE                             VALUE "Y".
+
+       77  PD-ITEM-SUB                  PIC 9(4)  COMP     VALUE 0.
+       77  PD-FLAG-COUNT                PIC 9(7)  COMP     VALUE 0.
+
+       01  PD-RUN-PARM                  PIC X(20)         VALUE SPACES.
+       77  PD-DAYS-WINDOW                PIC 9(3)         VALUE 3.
+
+       77  PD-TODAY-CCYYMMDD             PIC 9(8)         VALUE 0.
+       77  PD-TODAY-INTEGER              PIC 9(7)  COMP    VALUE 0.
+       77  PD-CUTOFF-INTEGER             PIC 9(7)  COMP    VALUE 0.
+       77  PD-SELLBY-INTEGER             PIC 9(7)  COMP    VALUE 0.
+
+       77  PD-WORK-SUB                   PIC 9(4)  COMP     VALUE 0.
+       77  PD-WORK-COUNT                 PIC 9(4)  COMP     VALUE 0.
+       77  PD-MAX-WORK-ITEMS             PIC 9(4)  COMP     VALUE 2000.
+       77  PD-WORK-FOUND-SWITCH          PIC X(01)         VALUE "N".
+           88  PD-WORK-FOUND                               VALUE "Y".
+       77  PD-OVERFLOW-COUNT             PIC 9(7)  COMP     VALUE 0.
+
+      * PD-SHELF-WORK-ITEM accumulates the flagged quantity and the
+      * earliest SellByDate for one ItemCode/Description combination
+      * across the whole run.
+       01  PD-SHELF-WORK-TABLE.
+           05  PD-SHELF-WORK-ITEM OCCURS 2000 TIMES.
+               10  PD-SW-ITEM-CODE      PIC X(10).
+               10  PD-SW-DESCRIPTION    PIC X(30).
+               10  PD-SW-SELLBYDATE     PIC 9(8).
+               10  PD-SW-QUANTITY       PIC 9(9)  COMP.
+
+       01  PD-REPORT-HEADING-1.
+           05  FILLER                  PIC X(55) VALUE
+             "PDSHELF - SELL-BY-DATE EXCEPTION WORKLIST".
+       01  PD-REPORT-HEADING-2.
+           05  FILLER                  PIC X(60) VALUE
+             "ITEMCODE    DESCRIPTION                    SELLBYDATE".
+
+       01  PD-DETAIL-LINE.
+           05  PD-DL-ITEMCODE          PIC X(10).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-DL-DESCRIPTION       PIC X(30).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-DL-SELLBYDATE        PIC 9(8).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-DL-QUANTITY          PIC ZZZ,ZZ9.
+
+       01  PD-SUMMARY-LINE.
+           05  FILLER                  PIC X(30)
+                   VALUE "ITEMS FLAGGED . . . . . . :".
+           05  PD-SUM-FLAGGED          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-INVOICE
+               THRU 2000-PROCESS-INVOICE-EXIT
+               UNTIL PD-END-OF-FILE.
+
+           PERFORM 7000-WRITE-REPORT
+               THRU 7000-WRITE-REPORT-EXIT.
+
+           PERFORM 8000-FINISH-UP
+               THRU 8000-FINISH-UP-EXIT.
+
+           PERFORM 9999-EXIT
+               THRU 9999-EXIT-EXIT.
+
+      ******************************************************************
+      *    1000-INITIALIZE                                             *
+      ******************************************************************
+       1000-INITIALIZE.
+           ACCEPT PD-RUN-PARM FROM COMMAND-LINE.
+           IF PD-RUN-PARM NOT = SPACES
+               MOVE PD-RUN-PARM (1:3) TO PD-DAYS-WINDOW
+           END-IF.
+
+           ACCEPT PD-TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+           COMPUTE PD-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE (PD-TODAY-CCYYMMDD).
+           COMPUTE PD-CUTOFF-INTEGER =
+               PD-TODAY-INTEGER + PD-DAYS-WINDOW.
+
+           OPEN INPUT  PURCH-IN.
+           IF PURCH-IN-STATUS NOT = "00"
+               DISPLAY "PDSHELF - UNABLE TO OPEN PURCHIN, STATUS = "
+                   PURCH-IN-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT SHELF-RPT.
+
+           PERFORM 2100-READ-PURCH-IN
+               THRU 2100-READ-PURCH-IN-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-INVOICE                                        *
+      ******************************************************************
+       2000-PROCESS-INVOICE.
+           PERFORM 3000-CHECK-ITEM
+               THRU 3000-CHECK-ITEM-EXIT
+               VARYING PD-ITEM-SUB FROM 1 BY 1
+               UNTIL PD-ITEM-SUB > ItemCount.
+
+           PERFORM 2100-READ-PURCH-IN
+               THRU 2100-READ-PURCH-IN-EXIT.
+       2000-PROCESS-INVOICE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-READ-PURCH-IN                                          *
+      ******************************************************************
+       2100-READ-PURCH-IN.
+           READ PURCH-IN
+               AT END
+                   SET PD-END-OF-FILE TO TRUE
+           END-READ.
+       2100-READ-PURCH-IN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-CHECK-ITEM                                             *
+      *    Flags this item when it is a Grocery line whose SellByDate  *
+      *    is today or within the configured day-count window, then    *
+      *    rolls it into the ItemCode/Description worklist entry.      *
+      ******************************************************************
+       3000-CHECK-ITEM.
+           IF Grocery (PD-ITEM-SUB)
+               COMPUTE PD-SELLBY-INTEGER = FUNCTION INTEGER-OF-DATE (
+                   SellByDate OF ItemGrocery (PD-ITEM-SUB))
+               IF PD-SELLBY-INTEGER NOT > PD-CUTOFF-INTEGER
+                   ADD 1 TO PD-FLAG-COUNT
+                   PERFORM 3100-FIND-OR-ADD-WORK-ITEM
+                       THRU 3100-FIND-OR-ADD-WORK-ITEM-EXIT
+               END-IF
+           END-IF.
+       3000-CHECK-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3100-FIND-OR-ADD-WORK-ITEM                                  *
+      *    Linear lookup of the ItemCode/Description already           *
+      *    accumulated.  Worklist volumes are small enough per run     *
+      *    that a sequential search of the working table is adequate, *
+      *    matching the approach PDCOLOR uses for its own variant      *
+      *    table.                                                      *
+      ******************************************************************
+       3100-FIND-OR-ADD-WORK-ITEM.
+           MOVE "N" TO PD-WORK-FOUND-SWITCH.
+           PERFORM 3200-SEARCH-ONE-WORK-ITEM
+               THRU 3200-SEARCH-ONE-WORK-ITEM-EXIT
+               VARYING PD-WORK-SUB FROM 1 BY 1
+               UNTIL PD-WORK-SUB > PD-WORK-COUNT
+                   OR PD-WORK-FOUND.
+
+           IF NOT PD-WORK-FOUND
+               IF PD-WORK-COUNT < PD-MAX-WORK-ITEMS
+                   ADD 1 TO PD-WORK-COUNT
+                   MOVE ItemCode OF ItemGrocery (PD-ITEM-SUB)
+                       TO PD-SW-ITEM-CODE (PD-WORK-COUNT)
+                   MOVE Description OF ItemGrocery (PD-ITEM-SUB)
+                       TO PD-SW-DESCRIPTION (PD-WORK-COUNT)
+                   MOVE SellByDate OF ItemGrocery (PD-ITEM-SUB)
+                       TO PD-SW-SELLBYDATE (PD-WORK-COUNT)
+                   MOVE 0 TO PD-SW-QUANTITY (PD-WORK-COUNT)
+                   MOVE PD-WORK-COUNT TO PD-WORK-SUB
+               ELSE
+                   ADD 1 TO PD-OVERFLOW-COUNT
+                   GO TO 3100-FIND-OR-ADD-WORK-ITEM-EXIT
+               END-IF
+           ELSE
+               SUBTRACT 1 FROM PD-WORK-SUB
+               IF SellByDate OF ItemGrocery (PD-ITEM-SUB)
+                       < PD-SW-SELLBYDATE (PD-WORK-SUB)
+                   MOVE SellByDate OF ItemGrocery (PD-ITEM-SUB)
+                       TO PD-SW-SELLBYDATE (PD-WORK-SUB)
+               END-IF
+           END-IF.
+
+           ADD Quantity OF ItemGrocery (PD-ITEM-SUB)
+               TO PD-SW-QUANTITY (PD-WORK-SUB).
+       3100-FIND-OR-ADD-WORK-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3200-SEARCH-ONE-WORK-ITEM                                   *
+      ******************************************************************
+       3200-SEARCH-ONE-WORK-ITEM.
+           IF PD-SW-ITEM-CODE (PD-WORK-SUB)
+                   = ItemCode OF ItemGrocery (PD-ITEM-SUB)
+               AND PD-SW-DESCRIPTION (PD-WORK-SUB)
+                   = Description OF ItemGrocery (PD-ITEM-SUB)
+               SET PD-WORK-FOUND TO TRUE
+           END-IF.
+       3200-SEARCH-ONE-WORK-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    7000-WRITE-REPORT                                           *
+      ******************************************************************
+       7000-WRITE-REPORT.
+           WRITE SHELF-RPT-LINE FROM PD-REPORT-HEADING-1.
+           WRITE SHELF-RPT-LINE FROM PD-REPORT-HEADING-2.
+
+           PERFORM 7100-WRITE-ONE-WORK-ITEM
+               THRU 7100-WRITE-ONE-WORK-ITEM-EXIT
+               VARYING PD-WORK-SUB FROM 1 BY 1
+               UNTIL PD-WORK-SUB > PD-WORK-COUNT.
+
+           MOVE PD-FLAG-COUNT TO PD-SUM-FLAGGED.
+           WRITE SHELF-RPT-LINE FROM PD-SUMMARY-LINE.
+       7000-WRITE-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    7100-WRITE-ONE-WORK-ITEM                                    *
+      ******************************************************************
+       7100-WRITE-ONE-WORK-ITEM.
+           MOVE SPACES TO PD-DETAIL-LINE.
+           MOVE PD-SW-ITEM-CODE (PD-WORK-SUB)   TO PD-DL-ITEMCODE.
+           MOVE PD-SW-DESCRIPTION (PD-WORK-SUB) TO PD-DL-DESCRIPTION.
+           MOVE PD-SW-SELLBYDATE (PD-WORK-SUB)  TO PD-DL-SELLBYDATE.
+           MOVE PD-SW-QUANTITY (PD-WORK-SUB)    TO PD-DL-QUANTITY.
+           WRITE SHELF-RPT-LINE FROM PD-DETAIL-LINE.
+       7100-WRITE-ONE-WORK-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-FINISH-UP                                              *
+      ******************************************************************
+       8000-FINISH-UP.
+           CLOSE PURCH-IN
+                 SHELF-RPT.
+       8000-FINISH-UP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-EXIT                                                   *
+      ******************************************************************
+       9999-EXIT.
+           STOP RUN.
+       9999-EXIT-EXIT.
+           EXIT.
