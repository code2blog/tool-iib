@@ -0,0 +1,385 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     PDEDIT                                         *
+      *   PURPOSE:     Front-end edit/validation of incoming           *
+      *                PurchaseData records.  Checks ItemCount         *
+      *                against the OCCURS 1 TO 50 bound, confirms      *
+      *                ItemType is a valid Grocery/NonGrocery code     *
+      *                before any REDEFINES view of the item is        *
+      *                trusted, and range-checks Price/Quantity on     *
+      *                every item.  Records that fail any edit are     *
+      *                written to a reject file and listed on a        *
+      *                printed exception report; clean records are     *
+      *                copied through to the good-output file for      *
+      *                downstream processing.                          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PDEDIT.
+       AUTHOR.        R HOLLOWAY.
+       INSTALLATION.  CODE2BLOG DATA PROCESSING.
+       DATE-WRITTEN.  09-AUG-2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   09-AUG-2026  RH  Initial version - front-end edit of         *
+      *                    incoming PurchaseData extract.              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PURCH-IN
+               ASSIGN TO PURCHIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURCH-IN-STATUS.
+
+           SELECT PURCH-GOOD
+               ASSIGN TO PURCHGD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURCH-GOOD-STATUS.
+
+           SELECT PURCH-REJECT
+               ASSIGN TO PURCHRJ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURCH-REJECT-STATUS.
+
+           SELECT EXCEPTION-RPT
+               ASSIGN TO PDEDITRP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * PurchaseData is read into its full structured layout here -
+      * the only structured copy of it in this program - so that every
+      * field and 88-level condition below can be referenced without
+      * further qualification.  The good and reject files are written
+      * as plain byte images of the same record (see PD-GOOD-IMAGE and
+      * REJECT-DATA below) rather than a second structured copy, which
+      * would otherwise make every field name in the copybook ambiguous.
+       FD  PURCH-IN
+           RECORDING MODE IS F.
+           COPY PurchaseData.
+      * PD-RAW-RECORD implicitly redefines PurchaseData over the same
+      * record area as a fixed PIC X buffer whose length does not
+      * depend on ItemCount.  It is the only safe way to snapshot a
+      * record whose ItemCount fails 3000-EDIT-ITEM-COUNT's range
+      * check, since Item is OCCURS ... DEPENDING ON ItemCount and a
+      * MOVE of the PurchaseData group itself would derive its
+      * sending length from that same out-of-range counter.
+       01  PD-RAW-RECORD                PIC X(4000).
+
+       FD  PURCH-GOOD
+           RECORDING MODE IS F.
+       01  PD-GOOD-IMAGE                PIC X(4000).
+
+       FD  PURCH-REJECT
+           RECORDING MODE IS F.
+       01  PURCH-REJECT-REC.
+           05  REJECT-REASON          PIC X(50).
+           05  REJECT-DATA             PIC X(4000).
+
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F.
+       01  EXCEPTION-RPT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  PURCH-IN-STATUS             PIC XX             VALUE "00".
+       77  PURCH-GOOD-STATUS           PIC XX             VALUE "00".
+       77  PURCH-REJECT-STATUS         PIC XX             VALUE "00".
+       77  EXCEPTION-RPT-STATUS        PIC XX             VALUE "00".
+
+       77  PD-EOF-SWITCH               PIC X(01)          VALUE "N".
+           88  PD-END-OF-FILE                             VALUE "Y".
+
+       77  PD-VALID-SWITCH             PIC X(01)          VALUE "Y".
+           88  PD-RECORD-IS-VALID                         VALUE "Y".
+           88  PD-RECORD-IS-INVALID                       VALUE "N".
+
+       77  PD-ITEM-SUB                 PIC 9(4)   COMP     VALUE 0.
+       77  PD-RECORD-COUNT             PIC 9(7)   COMP     VALUE 0.
+       77  PD-GOOD-COUNT               PIC 9(7)   COMP     VALUE 0.
+       77  PD-REJECT-COUNT             PIC 9(7)   COMP     VALUE 0.
+       77  PD-ITEM-ERROR-COUNT         PIC 9(7)   COMP     VALUE 0.
+
+       77  PD-LOW-PRICE                PIC 9999V99        VALUE 0.01.
+       77  PD-HIGH-PRICE                PIC 9999V99       VALUE 9999.99.
+       77  PD-LOW-QUANTITY              PIC 9(6)          VALUE 1.
+       77  PD-HIGH-QUANTITY             PIC 9(6)          VALUE 999999.
+
+       01  PD-EXCEPTION-DETAIL.
+           05  PD-EX-SURNAME            PIC X(20).
+           05  FILLER                   PIC X(02)          VALUE SPACES.
+           05  PD-EX-INITIALS           PIC X(02).
+           05  FILLER                   PIC X(02)          VALUE SPACES.
+           05  PD-EX-ITEM-NO            PIC ZZZ9.
+           05  FILLER                   PIC X(02)          VALUE SPACES.
+           05  PD-EX-REASON             PIC X(60).
+
+       01  PD-REPORT-HEADING-1.
+           05  FILLER                   PIC X(40)
+                   VALUE "PDEDIT - PURCHASEDATA EXCEPTION REPORT".
+       01  PD-REPORT-HEADING-2.
+           05  FILLER                   PIC X(90)
+                   VALUE "SURNAME              INIT  ITEM  REASON".
+
+       01  PD-REPORT-SUMMARY-1.
+           05  FILLER                   PIC X(30)
+                   VALUE "RECORDS READ . . . . . :".
+           05  PD-SUM-READ              PIC ZZZ,ZZ9.
+       01  PD-REPORT-SUMMARY-2.
+           05  FILLER                   PIC X(30)
+                   VALUE "RECORDS ACCEPTED . . . :".
+           05  PD-SUM-GOOD              PIC ZZZ,ZZ9.
+       01  PD-REPORT-SUMMARY-3.
+           05  FILLER                   PIC X(30)
+                   VALUE "RECORDS REJECTED . . . :".
+           05  PD-SUM-REJECT            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-EDIT-ONE-RECORD
+               THRU 2000-EDIT-ONE-RECORD-EXIT
+               UNTIL PD-END-OF-FILE.
+
+           PERFORM 8000-FINISH-UP
+               THRU 8000-FINISH-UP-EXIT.
+
+           PERFORM 9999-EXIT
+               THRU 9999-EXIT-EXIT.
+
+      ******************************************************************
+      *    1000-INITIALIZE                                             *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  PURCH-IN.
+           IF PURCH-IN-STATUS NOT = "00"
+               DISPLAY "PDEDIT - UNABLE TO OPEN PURCHIN, STATUS = "
+                   PURCH-IN-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT PURCH-GOOD.
+           OPEN OUTPUT PURCH-REJECT.
+           OPEN OUTPUT EXCEPTION-RPT.
+
+           WRITE EXCEPTION-RPT-LINE FROM PD-REPORT-HEADING-1.
+           WRITE EXCEPTION-RPT-LINE FROM PD-REPORT-HEADING-2.
+
+           PERFORM 2100-READ-PURCH-IN
+               THRU 2100-READ-PURCH-IN-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-EDIT-ONE-RECORD                                        *
+      ******************************************************************
+       2000-EDIT-ONE-RECORD.
+           ADD 1 TO PD-RECORD-COUNT.
+           SET PD-RECORD-IS-VALID TO TRUE.
+           MOVE 0 TO PD-ITEM-ERROR-COUNT.
+
+           PERFORM 3000-EDIT-ITEM-COUNT
+               THRU 3000-EDIT-ITEM-COUNT-EXIT.
+
+           IF PD-RECORD-IS-VALID
+               PERFORM 4000-EDIT-ITEMS
+                   THRU 4000-EDIT-ITEMS-EXIT
+                   VARYING PD-ITEM-SUB FROM 1 BY 1
+                   UNTIL PD-ITEM-SUB > ItemCount
+           END-IF.
+
+           IF PD-RECORD-IS-VALID
+               ADD 1 TO PD-GOOD-COUNT
+               MOVE PurchaseData TO PD-GOOD-IMAGE
+               WRITE PD-GOOD-IMAGE
+           ELSE
+               ADD 1 TO PD-REJECT-COUNT
+               MOVE "FAILED FRONT-END EDIT - SEE EXCEPTION RPT"
+                   TO REJECT-REASON
+               MOVE PD-RAW-RECORD TO REJECT-DATA
+               WRITE PURCH-REJECT-REC
+           END-IF.
+
+           PERFORM 2100-READ-PURCH-IN
+               THRU 2100-READ-PURCH-IN-EXIT.
+       2000-EDIT-ONE-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-READ-PURCH-IN                                          *
+      ******************************************************************
+       2100-READ-PURCH-IN.
+           READ PURCH-IN
+               AT END
+                   SET PD-END-OF-FILE TO TRUE
+           END-READ.
+       2100-READ-PURCH-IN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-EDIT-ITEM-COUNT                                        *
+      *    Confirms ItemCount is within the OCCURS 1 TO 50 bound       *
+      *    before the table is walked at all - a truncated or          *
+      *    corrupted record can carry an ItemCount outside that        *
+      *    range, which would otherwise run the table past data        *
+      *    actually present on the record.                             *
+      ******************************************************************
+       3000-EDIT-ITEM-COUNT.
+           IF ItemCount < 1
+                   OR ItemCount > 50
+               SET PD-RECORD-IS-INVALID TO TRUE
+               MOVE SPACES TO PD-EXCEPTION-DETAIL
+               MOVE CustomerSurname TO PD-EX-SURNAME
+               MOVE CustomerInitial(1)
+                   TO PD-EX-INITIALS(1:1)
+               MOVE CustomerInitial(2)
+                   TO PD-EX-INITIALS(2:1)
+               MOVE 0 TO PD-EX-ITEM-NO
+               MOVE "ITEMCOUNT OUT OF RANGE (1-50)" TO PD-EX-REASON
+               PERFORM 7000-WRITE-EXCEPTION-LINE
+                   THRU 7000-WRITE-EXCEPTION-LINE-EXIT
+           END-IF.
+       3000-EDIT-ITEM-COUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4000-EDIT-ITEMS                                             *
+      *    Confirms ItemType is a recognised Grocery/NonGrocery code   *
+      *    before either REDEFINES view of the item is trusted, then   *
+      *    range-checks Price and Quantity for that item.              *
+      ******************************************************************
+       4000-EDIT-ITEMS.
+           IF NOT Grocery (PD-ITEM-SUB)
+                   AND NOT NonGrocery (PD-ITEM-SUB)
+               SET PD-RECORD-IS-INVALID TO TRUE
+               ADD 1 TO PD-ITEM-ERROR-COUNT
+               MOVE SPACES TO PD-EXCEPTION-DETAIL
+               MOVE CustomerSurname TO PD-EX-SURNAME
+               MOVE CustomerInitial(1)
+                   TO PD-EX-INITIALS(1:1)
+               MOVE CustomerInitial(2)
+                   TO PD-EX-INITIALS(2:1)
+               MOVE PD-ITEM-SUB TO PD-EX-ITEM-NO
+               MOVE "ITEMTYPE NOT 'G' OR 'N'" TO PD-EX-REASON
+               PERFORM 7000-WRITE-EXCEPTION-LINE
+                   THRU 7000-WRITE-EXCEPTION-LINE-EXIT
+               GO TO 4000-EDIT-ITEMS-EXIT
+           END-IF.
+
+           IF Grocery (PD-ITEM-SUB)
+               IF Price OF ItemGrocery (PD-ITEM-SUB)
+                       < PD-LOW-PRICE
+                   OR Price OF ItemGrocery (PD-ITEM-SUB)
+                       > PD-HIGH-PRICE
+                   PERFORM 4100-REPORT-BAD-PRICE
+                       THRU 4100-REPORT-BAD-PRICE-EXIT
+               END-IF
+               IF Quantity OF ItemGrocery (PD-ITEM-SUB)
+                       < PD-LOW-QUANTITY
+                   OR Quantity OF ItemGrocery (PD-ITEM-SUB)
+                       > PD-HIGH-QUANTITY
+                   PERFORM 4200-REPORT-BAD-QUANTITY
+                       THRU 4200-REPORT-BAD-QUANTITY-EXIT
+               END-IF
+           ELSE
+               IF Price OF ItemNonGrocery (PD-ITEM-SUB)
+                       < PD-LOW-PRICE
+                   OR Price OF ItemNonGrocery (PD-ITEM-SUB)
+                       > PD-HIGH-PRICE
+                   PERFORM 4100-REPORT-BAD-PRICE
+                       THRU 4100-REPORT-BAD-PRICE-EXIT
+               END-IF
+               IF Quantity OF ItemNonGrocery (PD-ITEM-SUB)
+                       < PD-LOW-QUANTITY
+                   OR Quantity OF ItemNonGrocery (PD-ITEM-SUB)
+                       > PD-HIGH-QUANTITY
+                   PERFORM 4200-REPORT-BAD-QUANTITY
+                       THRU 4200-REPORT-BAD-QUANTITY-EXIT
+               END-IF
+           END-IF.
+       4000-EDIT-ITEMS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4100-REPORT-BAD-PRICE                                       *
+      ******************************************************************
+       4100-REPORT-BAD-PRICE.
+           SET PD-RECORD-IS-INVALID TO TRUE.
+           ADD 1 TO PD-ITEM-ERROR-COUNT.
+           MOVE SPACES TO PD-EXCEPTION-DETAIL.
+           MOVE CustomerSurname TO PD-EX-SURNAME.
+           MOVE CustomerInitial(1)
+               TO PD-EX-INITIALS(1:1).
+           MOVE CustomerInitial(2)
+               TO PD-EX-INITIALS(2:1).
+           MOVE PD-ITEM-SUB TO PD-EX-ITEM-NO.
+           MOVE "PRICE ZERO, NEGATIVE OR UNREASONABLE" TO PD-EX-REASON.
+           PERFORM 7000-WRITE-EXCEPTION-LINE
+               THRU 7000-WRITE-EXCEPTION-LINE-EXIT.
+       4100-REPORT-BAD-PRICE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4200-REPORT-BAD-QUANTITY                                    *
+      ******************************************************************
+       4200-REPORT-BAD-QUANTITY.
+           SET PD-RECORD-IS-INVALID TO TRUE.
+           ADD 1 TO PD-ITEM-ERROR-COUNT.
+           MOVE SPACES TO PD-EXCEPTION-DETAIL.
+           MOVE CustomerSurname TO PD-EX-SURNAME.
+           MOVE CustomerInitial(1)
+               TO PD-EX-INITIALS(1:1).
+           MOVE CustomerInitial(2)
+               TO PD-EX-INITIALS(2:1).
+           MOVE PD-ITEM-SUB TO PD-EX-ITEM-NO.
+           MOVE "QUANTITY ZERO, NEGATIVE OR UNREASONABLE"
+               TO PD-EX-REASON.
+           PERFORM 7000-WRITE-EXCEPTION-LINE
+               THRU 7000-WRITE-EXCEPTION-LINE-EXIT.
+       4200-REPORT-BAD-QUANTITY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    7000-WRITE-EXCEPTION-LINE                                   *
+      ******************************************************************
+       7000-WRITE-EXCEPTION-LINE.
+           WRITE EXCEPTION-RPT-LINE FROM PD-EXCEPTION-DETAIL.
+       7000-WRITE-EXCEPTION-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-FINISH-UP                                              *
+      ******************************************************************
+       8000-FINISH-UP.
+           MOVE PD-RECORD-COUNT TO PD-SUM-READ.
+           MOVE PD-GOOD-COUNT   TO PD-SUM-GOOD.
+           MOVE PD-REJECT-COUNT TO PD-SUM-REJECT.
+
+           WRITE EXCEPTION-RPT-LINE FROM PD-REPORT-SUMMARY-1.
+           WRITE EXCEPTION-RPT-LINE FROM PD-REPORT-SUMMARY-2.
+           WRITE EXCEPTION-RPT-LINE FROM PD-REPORT-SUMMARY-3.
+
+           CLOSE PURCH-IN
+                 PURCH-GOOD
+                 PURCH-REJECT
+                 EXCEPTION-RPT.
+       8000-FINISH-UP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-EXIT                                                   *
+      ******************************************************************
+       9999-EXIT.
+           STOP RUN.
+       9999-EXIT-EXIT.
+           EXIT.
