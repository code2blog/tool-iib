@@ -0,0 +1,263 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM:     PDCOLOR                                        *
+      *   PURPOSE:     Non-grocery returns/restock report.  Walks the  *
+      *                Item OCCURS table on PDEDIT's validated         *
+      *                PurchaseData extract, picks out NonGrocery      *
+      *                entries, and aggregates Quantity by ItemCode/   *
+      *                Colour so merchandising can see which colour    *
+      *                variants are moving versus sitting.             *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PDCOLOR.
+       AUTHOR.        R HOLLOWAY.
+       INSTALLATION.  CODE2BLOG DATA PROCESSING.
+       DATE-WRITTEN.  09-AUG-2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * MODIFICATION HISTORY                                          *
+      *   09-AUG-2026  RH  Initial version - aggregates NonGrocery     *
+      *                    quantity by ItemCode and Colour.            *
+      *   09-AUG-2026  RH  Re-pointed at PDEDIT's validated extract    *
+      *                    instead of the raw daily import file.       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PURCH-IN
+               ASSIGN TO PURCHGD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PURCH-IN-STATUS.
+
+           SELECT COLOR-RPT
+               ASSIGN TO PDCOLORR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COLOR-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PURCH-IN
+           RECORDING MODE IS F.
+           COPY PurchaseData.
+
+       FD  COLOR-RPT
+           RECORDING MODE IS F.
+       01  COLOR-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  PURCH-IN-STATUS             PIC XX            VALUE "00".
+       77  COLOR-RPT-STATUS            PIC XX            VALUE "00".
+
+       77  PD-END-OF-FILE-SWITCH       PIC X(01)         VALUE "N".
+           88  PD-END-OF-FILE                             VALUE "Y".
+
+       77  PD-ITEM-SUB                 PIC 9(4)  COMP     VALUE 0.
+       77  PD-VARIANT-SUB              PIC 9(4)  COMP     VALUE 0.
+       77  PD-VARIANT-COUNT            PIC 9(4)  COMP     VALUE 0.
+       77  PD-MAX-VARIANTS             PIC 9(4)  COMP     VALUE 2000.
+       77  PD-VARIANT-FOUND-SWITCH     PIC X(01)         VALUE "N".
+           88  PD-VARIANT-FOUND                            VALUE "Y".
+       77  PD-OVERFLOW-COUNT           PIC 9(7)  COMP     VALUE 0.
+
+      * PD-COLOUR-VARIANT accumulates NonGrocery quantity for one
+      * ItemCode/Colour combination across the whole run.
+       01  PD-COLOUR-TABLE.
+           05  PD-COLOUR-VARIANT OCCURS 2000 TIMES.
+               10  PD-CV-ITEM-CODE     PIC X(10).
+               10  PD-CV-COLOUR        PIC X(08).
+               10  PD-CV-QUANTITY      PIC 9(9)  COMP.
+
+       01  PD-REPORT-HEADING-1.
+           05  FILLER                  PIC X(55) VALUE
+             "PDCOLOR - NONGROCERY RETURNS/RESTOCK BY COLOUR".
+       01  PD-REPORT-HEADING-2.
+           05  FILLER                  PIC X(40) VALUE
+             "ITEM CODE  COLOUR    TOTAL QUANTITY".
+
+       01  PD-DETAIL-LINE.
+           05  PD-DL-ITEM-CODE         PIC X(10).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-DL-COLOUR            PIC X(08).
+           05  FILLER                  PIC X(02)         VALUE SPACES.
+           05  PD-DL-QUANTITY          PIC ZZZ,ZZZ,ZZ9.
+
+       01  PD-SUMMARY-LINE.
+           05  FILLER                  PIC X(30)
+                   VALUE "VARIANTS REPORTED . . . . . :".
+           05  PD-SUM-VARIANTS         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-ONE-RECORD
+               THRU 2000-PROCESS-ONE-RECORD-EXIT
+               UNTIL PD-END-OF-FILE.
+
+           PERFORM 7000-WRITE-REPORT
+               THRU 7000-WRITE-REPORT-EXIT.
+
+           PERFORM 8000-FINISH-UP
+               THRU 8000-FINISH-UP-EXIT.
+
+           PERFORM 9999-EXIT
+               THRU 9999-EXIT-EXIT.
+
+      ******************************************************************
+      *    1000-INITIALIZE                                             *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  PURCH-IN.
+           IF PURCH-IN-STATUS NOT = "00"
+               DISPLAY "PDCOLOR - UNABLE TO OPEN PURCHIN, STATUS = "
+                   PURCH-IN-STATUS
+               GO TO 9999-EXIT
+           END-IF.
+
+           OPEN OUTPUT COLOR-RPT.
+
+           PERFORM 2100-READ-PURCH-IN
+               THRU 2100-READ-PURCH-IN-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-ONE-RECORD                                     *
+      ******************************************************************
+       2000-PROCESS-ONE-RECORD.
+           PERFORM 3000-ACCUMULATE-ITEM
+               THRU 3000-ACCUMULATE-ITEM-EXIT
+               VARYING PD-ITEM-SUB FROM 1 BY 1
+               UNTIL PD-ITEM-SUB > ItemCount.
+
+           PERFORM 2100-READ-PURCH-IN
+               THRU 2100-READ-PURCH-IN-EXIT.
+       2000-PROCESS-ONE-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-READ-PURCH-IN                                          *
+      ******************************************************************
+       2100-READ-PURCH-IN.
+           READ PURCH-IN
+               AT END
+                   SET PD-END-OF-FILE TO TRUE
+           END-READ.
+       2100-READ-PURCH-IN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-ACCUMULATE-ITEM                                        *
+      *    Only NonGrocery lines carry a Colour - Grocery lines are    *
+      *    skipped here entirely.                                      *
+      ******************************************************************
+       3000-ACCUMULATE-ITEM.
+           IF NonGrocery (PD-ITEM-SUB)
+               PERFORM 3100-FIND-OR-ADD-VARIANT
+                   THRU 3100-FIND-OR-ADD-VARIANT-EXIT
+           END-IF.
+       3000-ACCUMULATE-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3100-FIND-OR-ADD-VARIANT                                    *
+      *    Linear lookup of the ItemCode/Colour already accumulated.   *
+      *    Variant volumes are small enough per run that a sequential  *
+      *    search of the working table is adequate.                   *
+      ******************************************************************
+       3100-FIND-OR-ADD-VARIANT.
+           MOVE "N" TO PD-VARIANT-FOUND-SWITCH.
+           PERFORM 3200-SEARCH-ONE-VARIANT
+               THRU 3200-SEARCH-ONE-VARIANT-EXIT
+               VARYING PD-VARIANT-SUB FROM 1 BY 1
+               UNTIL PD-VARIANT-SUB > PD-VARIANT-COUNT
+                   OR PD-VARIANT-FOUND.
+
+           IF NOT PD-VARIANT-FOUND
+               IF PD-VARIANT-COUNT < PD-MAX-VARIANTS
+                   ADD 1 TO PD-VARIANT-COUNT
+                   MOVE ItemCode OF ItemNonGrocery (PD-ITEM-SUB)
+                       TO PD-CV-ITEM-CODE (PD-VARIANT-COUNT)
+                   MOVE Colour OF ItemNonGrocery (PD-ITEM-SUB)
+                       TO PD-CV-COLOUR (PD-VARIANT-COUNT)
+                   MOVE 0 TO PD-CV-QUANTITY (PD-VARIANT-COUNT)
+                   MOVE PD-VARIANT-COUNT TO PD-VARIANT-SUB
+               ELSE
+                   ADD 1 TO PD-OVERFLOW-COUNT
+                   GO TO 3100-FIND-OR-ADD-VARIANT-EXIT
+               END-IF
+           ELSE
+               SUBTRACT 1 FROM PD-VARIANT-SUB
+           END-IF.
+
+           ADD Quantity OF ItemNonGrocery (PD-ITEM-SUB)
+               TO PD-CV-QUANTITY (PD-VARIANT-SUB).
+       3100-FIND-OR-ADD-VARIANT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3200-SEARCH-ONE-VARIANT                                     *
+      ******************************************************************
+       3200-SEARCH-ONE-VARIANT.
+           IF PD-CV-ITEM-CODE (PD-VARIANT-SUB)
+                   = ItemCode OF ItemNonGrocery (PD-ITEM-SUB)
+               AND PD-CV-COLOUR (PD-VARIANT-SUB)
+                   = Colour OF ItemNonGrocery (PD-ITEM-SUB)
+               SET PD-VARIANT-FOUND TO TRUE
+           END-IF.
+       3200-SEARCH-ONE-VARIANT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    7000-WRITE-REPORT                                           *
+      ******************************************************************
+       7000-WRITE-REPORT.
+           WRITE COLOR-RPT-LINE FROM PD-REPORT-HEADING-1.
+           WRITE COLOR-RPT-LINE FROM PD-REPORT-HEADING-2.
+
+           PERFORM 7100-WRITE-ONE-VARIANT
+               THRU 7100-WRITE-ONE-VARIANT-EXIT
+               VARYING PD-VARIANT-SUB FROM 1 BY 1
+               UNTIL PD-VARIANT-SUB > PD-VARIANT-COUNT.
+
+           MOVE PD-VARIANT-COUNT TO PD-SUM-VARIANTS.
+           WRITE COLOR-RPT-LINE FROM PD-SUMMARY-LINE.
+       7000-WRITE-REPORT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    7100-WRITE-ONE-VARIANT                                      *
+      ******************************************************************
+       7100-WRITE-ONE-VARIANT.
+           MOVE SPACES TO PD-DETAIL-LINE.
+           MOVE PD-CV-ITEM-CODE (PD-VARIANT-SUB) TO PD-DL-ITEM-CODE.
+           MOVE PD-CV-COLOUR (PD-VARIANT-SUB)    TO PD-DL-COLOUR.
+           MOVE PD-CV-QUANTITY (PD-VARIANT-SUB)  TO PD-DL-QUANTITY.
+           WRITE COLOR-RPT-LINE FROM PD-DETAIL-LINE.
+       7100-WRITE-ONE-VARIANT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-FINISH-UP                                              *
+      ******************************************************************
+       8000-FINISH-UP.
+           CLOSE PURCH-IN
+                 COLOR-RPT.
+       8000-FINISH-UP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    9999-EXIT                                                   *
+      ******************************************************************
+       9999-EXIT.
+           STOP RUN.
+       9999-EXIT-EXIT.
+           EXIT.
