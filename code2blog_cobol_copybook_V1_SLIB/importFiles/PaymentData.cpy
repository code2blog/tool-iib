@@ -0,0 +1,10 @@
+       01  PaymentData.
+               05  InvoiceNumber           PIC 9(8).
+               05  TenderType              PIC X.
+                   88  CashTender               VALUE "C".
+                   88  CardTender               VALUE "D".
+                   88  ChequeTender              VALUE "H".
+                   88  LoyaltyTender             VALUE "L".
+               05  AmountTendered          PIC 9999V99.
+               05  ChangeGiven             PIC 9999V99.
+               05  CardOrLoyaltyReference  PIC X(20).
