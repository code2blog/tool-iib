@@ -1,5 +1,11 @@
        01  PurchaseData.
+               05  InvoiceNumber           PIC 9(8).
+               05  SegmentNumber           PIC 99.
+               05  MoreSegments            PIC X.
+                   88  AdditionalSegmentFollows     VALUE "Y".
+                   88  NoAdditionalSegments         VALUE "N".
                05  ItemCount               PIC 99 COMP.
+               05  CustomerId              PIC X(12).
                05  CustomerInitial         PIC X OCCURS 2 TIMES.
                05  CustomerSurname         PIC X(20).
                05  Invoice.
